@@ -1,33 +1,344 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. EXAMPLE.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT ORDER-FILE ASSIGN TO "ORDERS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT DISCOUNT-REPORT ASSIGN TO "DISCOUNT.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CHECKPOINT-FILE ASSIGN TO "DISCOUNT.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+     SELECT GL-FEED-FILE ASSIGN TO "DISCOUNT.GLFEED"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CONTROL-STATUS.
  DATA DIVISION.
+ FILE SECTION.
+ FD ORDER-FILE.
+ 01 ORDER-REC.
+    05 ORDER-ITEM-NAME PIC X(20).
+    05 ORDER-PRICE PIC 999V99.
+    05 ORDER-AMOUNT PIC 999.
+    05 ORDER-PERSON-NAME PIC X(20).
+    05 ORDER-STREET PIC X(20).
+    05 ORDER-CITY PIC X(15).
+    05 ORDER-STATE PIC XX.
+    05 ORDER-ZIP PIC X(5).
+ FD DISCOUNT-REPORT.
+ 01 DISCOUNT-REPORT-LINE PIC X(80).
+ FD EXCEPTION-FILE.
+ 01 EXCEPTION-REC.
+    05 EXC-PERSON-NAME PIC X(20).
+    05 EXC-AMOUNT      PIC 999.
+    05 EXC-PRICE       PIC 999V99.
+    05 EXC-REASON      PIC X(30).
+ FD CHECKPOINT-FILE.
+ 01 CHECKPOINT-REC.
+    05 CKPT-RECORD-COUNT PIC 9(7).
+*> The GL feed is written once at the very end from the grand totals
+*> accumulated over the whole order file, so a restart has to pick
+*> those totals back up too - otherwise WRITE-GL-FEED would only see
+*> the orders processed after the restart instead of the full run.
+    05 CKPT-GRAND-TOTAL-AMOUNT    PIC 9(7)V99.
+    05 CKPT-GRAND-DISCOUNT-AMOUNT PIC 9(7)V99.
+*> The discount report's grand tax total (DISPLAY-DISCOUNT) is
+*> accumulated the same way across the whole order file, so it needs
+*> the same restart treatment as the other two grand totals.
+    05 CKPT-GRAND-TAX-AMOUNT      PIC 9(7)V99.
+ FD GL-FEED-FILE.
+ 01 GL-FEED-LINE.
+    05 GLF-RUN-DATE     PIC 9(8).
+    05 FILLER           PIC X VALUE SPACE.
+    05 GLF-ACCOUNT-CODE PIC X(10).
+    05 FILLER           PIC X VALUE SPACE.
+    05 GLF-AMOUNT       PIC S9(9)V99.
+    05 FILLER           PIC X VALUE SPACE.
+    05 GLF-DR-CR        PIC X.
+ FD CONTROL-FILE.
+ COPY CONTROLREC.
  WORKING-STORAGE SECTION.
  01 SOME-ITEM.
-    05 ITEM-NAME PIC X(20) VALUE "Item Name".
-    05 PRICE PIC 999V99 VALUE 99.99.
-    05 AMOUNT PIC 999 VALUE 42.
+    05 ITEM-NAME PIC X(20).
+    05 PRICE PIC 999V99.
+    05 AMOUNT PIC 999.
  01 SOME-PERSON.
-    05 PERSON-NAME PIC X(20) VALUE "Grace Hopper".
+    05 PERSON-NAME PIC X(20).
     05 PERSON-ADDRESS.
        10 STREET PIC X(20).
-       10 CITY VALUE "Arlington".
+       10 CITY PIC X(15).
+       10 STATE PIC XX.
+       10 ZIP PIC X(5).
  77 TOTAL-AMOUNT          PIC 99999V99.
- 77 DISCOUNT-BOUNDARY     PIC 99999V99 VALUE 1000.00.
- 77 DISCOUNT-PERCENT      PIC 99 VALUE 10.
+ 77 DISCOUNT-PERCENT      PIC 99.
  77 DISCOUNT-AMOUNT       PIC 99999V99.
+ 77 WS-EOF-SWITCH         PIC X VALUE "N".
+    88 END-OF-ORDERS      VALUE "Y".
+*> Spend tiers: over $500 -> 5%, over $1000 -> 10%, over $5000 -> 15%.
+*> Ascending order matters: COMPUTE-DISCOUNT keeps the highest bracket
+*> met. These defaults only apply when CONTROL.DAT is absent - normally
+*> READ-CONTROL-RECORD loads the current policy from there instead (see
+*> req 047), so changing the discount percentage for a run doesn't mean
+*> editing and recompiling this program.
+ 01 DISCOUNT-BRACKET-TABLE.
+    05 DISCOUNT-BRACKET OCCURS 3 TIMES.
+       10 BRACKET-BOUNDARY PIC 99999V99.
+       10 BRACKET-PERCENT  PIC 99.
+ 77 DISCOUNT-BRACKET-COUNT PIC 9 VALUE 3.
+ 77 WS-BRACKET-IDX         PIC 9.
+ 01 WS-REPORT-HEADINGS.
+    05 WS-REPORT-TITLE-LINE.
+       10 WS-TITLE-COMPANY-CODE PIC X(4).
+       10 FILLER PIC X(2) VALUE SPACES.
+       10 FILLER PIC X(25) VALUE "DAILY DISCOUNT REPORT".
+    05 WS-REPORT-HEADING-LINE.
+       10 FILLER PIC X(20) VALUE "CUSTOMER".
+       10 FILLER PIC X(14) VALUE "TOTAL".
+       10 FILLER PIC X(14) VALUE "DISCOUNT".
+       10 FILLER PIC X(14) VALUE "TAX".
+ 01 WS-DETAIL-LINE.
+    05 WS-DETAIL-NAME     PIC X(20).
+    05 WS-DETAIL-TOTAL    PIC Z(5)9.99.
+    05 FILLER             PIC X(4) VALUE SPACES.
+    05 WS-DETAIL-DISCOUNT PIC Z(5)9.99.
+    05 FILLER             PIC X(4) VALUE SPACES.
+    05 WS-DETAIL-TAX      PIC Z(5)9.99.
+ 01 WS-TOTAL-LINE.
+    05 FILLER              PIC X(20) VALUE "GRAND TOTALS".
+    05 WS-GRAND-TOTAL-OUT  PIC Z(5)9.99.
+    05 FILLER              PIC X(4) VALUE SPACES.
+    05 WS-GRAND-DISC-OUT   PIC Z(5)9.99.
+    05 FILLER              PIC X(4) VALUE SPACES.
+    05 WS-GRAND-TAX-OUT    PIC Z(5)9.99.
+ 77 WS-GRAND-TOTAL-AMOUNT    PIC 9(7)V99 VALUE ZERO.
+ 77 WS-GRAND-DISCOUNT-AMOUNT PIC 9(7)V99 VALUE ZERO.
+ 77 WS-ORIGINAL-TOTAL        PIC 9(7)V99.
+ 77 WS-RECONCILE-CHECK       PIC 9(7)V99.
+ 77 WS-ORDER-INVALID         PIC X VALUE "N".
+    88 ORDER-IS-INVALID      VALUE "Y".
+*> Sales-tax rate by state of the customer's address. OR carries no tax.
+ 01 TAX-RATE-VALUES.
+    05 FILLER PIC X(6) VALUE "CA0725".
+    05 FILLER PIC X(6) VALUE "NY0400".
+    05 FILLER PIC X(6) VALUE "TX0625".
+    05 FILLER PIC X(6) VALUE "OR0000".
+ 01 TAX-RATE-TABLE REDEFINES TAX-RATE-VALUES.
+    05 TAX-RATE-ENTRY OCCURS 4 TIMES.
+       10 TAX-STATE PIC XX.
+       10 TAX-RATE  PIC 99V99.
+ 77 TAX-RATE-COUNT PIC 9 VALUE 4.
+ 77 WS-TAX-IDX      PIC 9.
+ 77 TAX-AMOUNT       PIC 9(7)V99.
+ 77 WS-GRAND-TAX-AMOUNT PIC 9(7)V99 VALUE ZERO.
+*> Checkpoint/restart: a run that abends resumes after the last
+*> checkpoint instead of re-discounting orders that already posted.
+ 77 WS-CHECKPOINT-STATUS   PIC XX.
+ 77 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+ 77 WS-RECORD-COUNT        PIC 9(7) VALUE ZERO.
+ 77 WS-RESTART-COUNT       PIC 9(7) VALUE ZERO.
+ 77 WS-SKIP-IDX            PIC 9(7).
+ 77 WS-RUN-DATE             PIC 9(8).
+*> Run-control record (see req 047): carries the run date, company
+*> code, and discount policy for the cycle instead of each living as a
+*> separate hardcoded value.
+ 77 WS-CONTROL-STATUS       PIC XX.
+ 77 WS-COMPANY-CODE         PIC X(4).
 
  PROCEDURE DIVISION.
  BATCH-DISCOUNT.
-   PERFORM COMPUTE-DISCOUNT.
-   PERFORM DISPLAY-DISCOUNT.
+   PERFORM READ-CONTROL-RECORD.
+   PERFORM READ-RESTART-POINT.
+   OPEN INPUT ORDER-FILE.
+   IF WS-RESTART-COUNT > ZERO
+     OPEN EXTEND DISCOUNT-REPORT
+     OPEN EXTEND EXCEPTION-FILE
+     PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+         UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+       PERFORM READ-ORDER
+     END-PERFORM
+   ELSE
+     OPEN OUTPUT DISCOUNT-REPORT
+     OPEN OUTPUT EXCEPTION-FILE
+     PERFORM WRITE-REPORT-HEADINGS
+   END-IF.
+   MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+   PERFORM READ-ORDER.
+   PERFORM UNTIL END-OF-ORDERS
+     PERFORM COMPUTE-DISCOUNT
+     PERFORM DISPLAY-DISCOUNT
+     ADD 1 TO WS-RECORD-COUNT
+     IF FUNCTION MOD (WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = ZERO
+       PERFORM WRITE-CHECKPOINT
+     END-IF
+     PERFORM READ-ORDER
+   END-PERFORM.
+   PERFORM WRITE-REPORT-TOTALS.
+   PERFORM WRITE-GL-FEED.
+   CLOSE ORDER-FILE.
+   CLOSE DISCOUNT-REPORT.
+   CLOSE EXCEPTION-FILE.
+   PERFORM CLEAR-RESTART-POINT.
    STOP RUN.
+ READ-CONTROL-RECORD.
+   OPEN INPUT CONTROL-FILE.
+   IF WS-CONTROL-STATUS = "00"
+     READ CONTROL-FILE
+       AT END
+         PERFORM SET-DEFAULT-CONTROL-VALUES
+       NOT AT END
+         MOVE CTL-RUN-DATE       TO WS-RUN-DATE
+         MOVE CTL-COMPANY-CODE   TO WS-COMPANY-CODE
+         MOVE CTL-DISCOUNT-POLICY TO DISCOUNT-BRACKET-TABLE
+     END-READ
+     CLOSE CONTROL-FILE
+   ELSE
+     PERFORM SET-DEFAULT-CONTROL-VALUES
+   END-IF.
+ SET-DEFAULT-CONTROL-VALUES.
+   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+   MOVE "UNKN" TO WS-COMPANY-CODE.
+   MOVE 500    TO BRACKET-BOUNDARY (1).
+   MOVE 5      TO BRACKET-PERCENT (1).
+   MOVE 1000   TO BRACKET-BOUNDARY (2).
+   MOVE 10     TO BRACKET-PERCENT (2).
+   MOVE 5000   TO BRACKET-BOUNDARY (3).
+   MOVE 15     TO BRACKET-PERCENT (3).
+ READ-RESTART-POINT.
+   MOVE ZERO TO WS-RESTART-COUNT.
+   OPEN INPUT CHECKPOINT-FILE.
+   IF WS-CHECKPOINT-STATUS = "00"
+     READ CHECKPOINT-FILE
+       NOT AT END
+         MOVE CKPT-RECORD-COUNT          TO WS-RESTART-COUNT
+         MOVE CKPT-GRAND-TOTAL-AMOUNT    TO WS-GRAND-TOTAL-AMOUNT
+         MOVE CKPT-GRAND-DISCOUNT-AMOUNT TO WS-GRAND-DISCOUNT-AMOUNT
+         MOVE CKPT-GRAND-TAX-AMOUNT      TO WS-GRAND-TAX-AMOUNT
+     END-READ
+     CLOSE CHECKPOINT-FILE
+   END-IF.
+ WRITE-CHECKPOINT.
+   OPEN OUTPUT CHECKPOINT-FILE.
+   MOVE WS-RECORD-COUNT           TO CKPT-RECORD-COUNT.
+   MOVE WS-GRAND-TOTAL-AMOUNT     TO CKPT-GRAND-TOTAL-AMOUNT.
+   MOVE WS-GRAND-DISCOUNT-AMOUNT  TO CKPT-GRAND-DISCOUNT-AMOUNT.
+   MOVE WS-GRAND-TAX-AMOUNT       TO CKPT-GRAND-TAX-AMOUNT.
+   WRITE CHECKPOINT-REC.
+   CLOSE CHECKPOINT-FILE.
+ WRITE-GL-FEED.
+   OPEN OUTPUT GL-FEED-FILE.
+   MOVE WS-RUN-DATE  TO GLF-RUN-DATE.
+   MOVE "SALESREV"   TO GLF-ACCOUNT-CODE.
+   MOVE WS-GRAND-TOTAL-AMOUNT TO GLF-AMOUNT.
+   MOVE "C"          TO GLF-DR-CR.
+   WRITE GL-FEED-LINE.
+   MOVE WS-RUN-DATE  TO GLF-RUN-DATE.
+   MOVE "DISCOUNTEX" TO GLF-ACCOUNT-CODE.
+   MOVE WS-GRAND-DISCOUNT-AMOUNT TO GLF-AMOUNT.
+   MOVE "D"          TO GLF-DR-CR.
+   WRITE GL-FEED-LINE.
+   CLOSE GL-FEED-FILE.
+ CLEAR-RESTART-POINT.
+   OPEN OUTPUT CHECKPOINT-FILE.
+   MOVE ZERO TO CKPT-RECORD-COUNT.
+   MOVE ZERO TO CKPT-GRAND-TOTAL-AMOUNT.
+   MOVE ZERO TO CKPT-GRAND-DISCOUNT-AMOUNT.
+   MOVE ZERO TO CKPT-GRAND-TAX-AMOUNT.
+   WRITE CHECKPOINT-REC.
+   CLOSE CHECKPOINT-FILE.
+ WRITE-REPORT-HEADINGS.
+   MOVE WS-COMPANY-CODE TO WS-TITLE-COMPANY-CODE.
+   WRITE DISCOUNT-REPORT-LINE FROM WS-REPORT-TITLE-LINE.
+   MOVE SPACES TO DISCOUNT-REPORT-LINE.
+   WRITE DISCOUNT-REPORT-LINE.
+   WRITE DISCOUNT-REPORT-LINE FROM WS-REPORT-HEADING-LINE.
+ WRITE-REPORT-TOTALS.
+   MOVE SPACES TO DISCOUNT-REPORT-LINE.
+   WRITE DISCOUNT-REPORT-LINE.
+   MOVE WS-GRAND-TOTAL-AMOUNT    TO WS-GRAND-TOTAL-OUT.
+   MOVE WS-GRAND-DISCOUNT-AMOUNT TO WS-GRAND-DISC-OUT.
+   MOVE WS-GRAND-TAX-AMOUNT      TO WS-GRAND-TAX-OUT.
+   WRITE DISCOUNT-REPORT-LINE FROM WS-TOTAL-LINE.
+ READ-ORDER.
+   READ ORDER-FILE
+     AT END
+       SET END-OF-ORDERS TO TRUE
+     NOT AT END
+       MOVE ORDER-ITEM-NAME   TO ITEM-NAME
+       MOVE ORDER-PRICE       TO PRICE
+       MOVE ORDER-AMOUNT      TO AMOUNT
+       MOVE ORDER-PERSON-NAME TO PERSON-NAME
+       MOVE ORDER-STREET      TO STREET
+       MOVE ORDER-CITY        TO CITY
+       MOVE ORDER-STATE       TO STATE
+       MOVE ORDER-ZIP         TO ZIP
+   END-READ.
  COMPUTE-DISCOUNT.
-   MULTIPLY AMOUNT BY PRICE GIVING TOTAL-AMOUNT.
-   IF TOTAL-AMOUNT > DISCOUNT-BOUNDARY
-     MULTIPLY TOTAL-AMOUNT BY DISCOUNT-PERCENT GIVING DISCOUNT-AMOUNT
-     DIVIDE 100 INTO DISCOUNT-AMOUNT
-     SUBTRACT DISCOUNT-AMOUNT FROM TOTAL-AMOUNT.
+   MOVE "N" TO WS-ORDER-INVALID.
+   MULTIPLY AMOUNT BY PRICE GIVING TOTAL-AMOUNT
+     ON SIZE ERROR
+       PERFORM WRITE-EXCEPTION-RECORD
+       MOVE "Y" TO WS-ORDER-INVALID
+   END-MULTIPLY.
+   IF NOT ORDER-IS-INVALID
+     MOVE TOTAL-AMOUNT TO WS-ORIGINAL-TOTAL
+     MOVE ZERO TO DISCOUNT-PERCENT
+     PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+         UNTIL WS-BRACKET-IDX > DISCOUNT-BRACKET-COUNT
+       IF TOTAL-AMOUNT > BRACKET-BOUNDARY (WS-BRACKET-IDX)
+         MOVE BRACKET-PERCENT (WS-BRACKET-IDX) TO DISCOUNT-PERCENT
+       END-IF
+     END-PERFORM
+     IF DISCOUNT-PERCENT > ZERO
+       COMPUTE DISCOUNT-AMOUNT ROUNDED =
+           TOTAL-AMOUNT * DISCOUNT-PERCENT / 100
+       SUBTRACT DISCOUNT-AMOUNT FROM TOTAL-AMOUNT
+     ELSE
+       MOVE ZERO TO DISCOUNT-AMOUNT
+     END-IF
+     PERFORM CHECK-DISCOUNT-TOTALS
+     PERFORM COMPUTE-SALES-TAX
+   END-IF.
+ WRITE-EXCEPTION-RECORD.
+   MOVE PERSON-NAME TO EXC-PERSON-NAME.
+   MOVE AMOUNT      TO EXC-AMOUNT.
+   MOVE PRICE       TO EXC-PRICE.
+   MOVE "TOTAL-AMOUNT SIZE ERROR" TO EXC-REASON.
+   WRITE EXCEPTION-REC.
+ COMPUTE-SALES-TAX.
+   MOVE ZERO TO TAX-AMOUNT.
+   PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+       UNTIL WS-TAX-IDX > TAX-RATE-COUNT
+     IF STATE = TAX-STATE (WS-TAX-IDX)
+       COMPUTE TAX-AMOUNT ROUNDED =
+           TOTAL-AMOUNT * TAX-RATE (WS-TAX-IDX) / 100
+     END-IF
+   END-PERFORM.
+ CHECK-DISCOUNT-TOTALS.
+   IF TOTAL-AMOUNT < ZERO OR DISCOUNT-AMOUNT > WS-ORIGINAL-TOTAL
+     MOVE "Y" TO WS-ORDER-INVALID
+   ELSE
+     COMPUTE WS-RECONCILE-CHECK = TOTAL-AMOUNT + DISCOUNT-AMOUNT
+     IF WS-RECONCILE-CHECK NOT = WS-ORIGINAL-TOTAL
+       MOVE "Y" TO WS-ORDER-INVALID
+     END-IF
+   END-IF.
  DISPLAY-DISCOUNT.
-   DISPLAY PERSON-NAME.
-   DISPLAY "Total: ", TOTAL-AMOUNT.
-   DISPLAY "Discount: ", DISCOUNT-AMOUNT.
\ No newline at end of file
+   IF ORDER-IS-INVALID
+     MOVE SPACES TO DISCOUNT-REPORT-LINE
+     STRING "** REJECTED - DOES NOT RECONCILE: " PERSON-NAME
+         DELIMITED BY SIZE INTO DISCOUNT-REPORT-LINE
+     WRITE DISCOUNT-REPORT-LINE
+   ELSE
+     MOVE PERSON-NAME     TO WS-DETAIL-NAME
+     MOVE TOTAL-AMOUNT    TO WS-DETAIL-TOTAL
+     MOVE DISCOUNT-AMOUNT TO WS-DETAIL-DISCOUNT
+     MOVE TAX-AMOUNT      TO WS-DETAIL-TAX
+     WRITE DISCOUNT-REPORT-LINE FROM WS-DETAIL-LINE
+     ADD TOTAL-AMOUNT    TO WS-GRAND-TOTAL-AMOUNT
+     ADD DISCOUNT-AMOUNT TO WS-GRAND-DISCOUNT-AMOUNT
+     ADD TAX-AMOUNT      TO WS-GRAND-TAX-AMOUNT
+   END-IF.
