@@ -0,0 +1,326 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. MaleSort.
+*> Originally a simple male-only extract, generalized into a one-pass
+*> segmentation job: a single read of PERSONS.DAT fans each record out
+*> by gender (MALEPERSONS.DAT/FEMALEPERSONS.DAT), by birth-decade age
+*> band (AGEBAND-SENIOR/ADULT/YOUNG.DAT), and releases it to a sort
+*> keyed on City so CITYSEGMENT.DAT comes out grouped by city.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT MalePersonFile ASSIGN TO "MALEPERSONS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT MaleCsvFile ASSIGN TO "MALEPERSONS.CSV"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT FemalePersonFile ASSIGN TO "FEMALEPERSONS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT SeniorAgeBandFile ASSIGN TO "AGEBAND-SENIOR.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT AdultAgeBandFile ASSIGN TO "AGEBAND-ADULT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT YoungAgeBandFile ASSIGN TO "AGEBAND-YOUNG.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CitySortWork ASSIGN TO "CITYWORK.DAT".
+     SELECT CitySegmentFile ASSIGN TO "CITYSEGMENT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT SegmentSummaryReport ASSIGN TO "SEGMENT.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CheckpointFile ASSIGN TO "MALESORT.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+*>   The gender/age-band breakdown counters live in their own checkpoint
+*>   file rather than widening the shared CHECKPOINTREC.cpy every other
+*>   restartable job also uses - they are specific to this job's
+*>   segmentation summary (same pattern as SeqRead's decade-table
+*>   checkpoint).
+     SELECT SegmentCheckpointFile ASSIGN TO "MALESORT.SEGMENTS.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SEGMENT-CKPT-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD MalePersonFile.
+ 01 MalePersonRec PIC X(70).
+ FD MaleCsvFile.
+ 01 MaleCsvRec PIC X(100).
+ FD FemalePersonFile.
+ 01 FemalePersonRec PIC X(70).
+ FD SeniorAgeBandFile.
+ 01 SeniorAgeBandRec PIC X(70).
+ FD AdultAgeBandFile.
+ 01 AdultAgeBandRec PIC X(70).
+ FD YoungAgeBandFile.
+ 01 YoungAgeBandRec PIC X(70).
+ SD CitySortWork.
+ 01 CityWorkRec.
+    05 CWR-PERSON-ID   PIC 9(6).
+    05 CWR-PERSON-NAME PIC X(20).
+    05 CWR-STREET      PIC X(20).
+    05 CWR-CITY        PIC X(15).
+    05 CWR-WGENDER     PIC X.
+    05 CWR-YOBIRTH     PIC 9(4).
+    05 CWR-MOBIRTH     PIC 9(2).
+    05 CWR-DOBIRTH     PIC 9(2).
+ FD CitySegmentFile.
+ 01 CitySegmentRec PIC X(70).
+ FD SegmentSummaryReport.
+ 01 SegmentSummaryLine PIC X(80).
+ FD CheckpointFile.
+ COPY CHECKPOINTREC.
+ FD SegmentCheckpointFile.
+ 01 SegmentCheckpointRec.
+    05 CKPT-MALE-COUNT   PIC 9(7).
+    05 CKPT-FEMALE-COUNT PIC 9(7).
+    05 CKPT-SENIOR-COUNT PIC 9(7).
+    05 CKPT-ADULT-COUNT  PIC 9(7).
+    05 CKPT-YOUNG-COUNT  PIC 9(7).
+ WORKING-STORAGE SECTION.
+*> Checkpoint/restart on the PersonFile read loop feeding the sort's
+*> input procedure (see req 043): WS-RESTART-COUNT records already
+*> segmented and released are skipped before entry resumes, so a
+*> failure partway through a much larger PERSONS.DAT doesn't mean
+*> resegmenting everything from scratch. As with InputSort, the SORT
+*> verb itself has no restart point of its own, so this covers the
+*> part of the job that scales with file size, not the sort-merge
+*> phase.
+ 01 WS-CHECKPOINT-STATUS PIC XX.
+ 01 WS-SEGMENT-CKPT-STATUS PIC XX.
+ 01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+ 01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-SKIP-IDX PIC 9(7).
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-EOF-SWITCH PIC X VALUE "N".
+    88 EndOfPersonFile VALUE "Y".
+ 01 WS-TOTAL-COUNT       PIC 9(7) VALUE ZERO.
+ 01 WS-MALE-COUNT        PIC 9(7) VALUE ZERO.
+ 01 WS-FEMALE-COUNT      PIC 9(7) VALUE ZERO.
+ 01 WS-SENIOR-COUNT      PIC 9(7) VALUE ZERO.
+ 01 WS-ADULT-COUNT       PIC 9(7) VALUE ZERO.
+ 01 WS-YOUNG-COUNT       PIC 9(7) VALUE ZERO.
+ 01 WS-SUMMARY-LINE.
+    05 SUM-LABEL PIC X(30).
+    05 SUM-VALUE PIC Z(6)9.
+ 01 WS-RUN-DATE PIC 9(8).
+*> Heading/footer lines on the segmentation summary report are built by
+*> the shared PrintReport utility (see req 040).
+ COPY PRINTCTLREC.
+*> CSV export of MALEPERSONS.DAT for spreadsheets/BI tooling that can't
+*> load the fixed-format flat file directly (see req 042).
+ 01 WS-CSV-LINE PIC X(100).
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     SORT CitySortWork ON ASCENDING KEY CWR-CITY
+                        ON ASCENDING KEY CWR-PERSON-ID
+         INPUT PROCEDURE IS SegmentPersons
+         GIVING CitySegmentFile.
+     PERFORM WriteSegmentSummary.
+     PERFORM ClearRestartPoint.
+     STOP RUN.
+ SegmentPersons.
+     OPEN INPUT PersonFile.
+     PERFORM ReadRestartPoint.
+*>   A restart resumes output files already holding every record
+*>   segmented before the checkpoint - OPEN OUTPUT here would truncate
+*>   them, so a restart opens EXTEND instead and skips rewriting the
+*>   CSV header.
+     IF WS-RESTART-COUNT = ZERO
+       OPEN OUTPUT MalePersonFile
+       OPEN OUTPUT MaleCsvFile
+       MOVE "PERSONID,PERSONNAME,STREET,CITY,GENDER,YOBIRTH,MOBIRTH,DOBIRTH"
+           TO MaleCsvRec
+       WRITE MaleCsvRec
+       OPEN OUTPUT FemalePersonFile
+       OPEN OUTPUT SeniorAgeBandFile
+       OPEN OUTPUT AdultAgeBandFile
+       OPEN OUTPUT YoungAgeBandFile
+     ELSE
+       OPEN EXTEND MalePersonFile
+       OPEN EXTEND MaleCsvFile
+       OPEN EXTEND FemalePersonFile
+       OPEN EXTEND SeniorAgeBandFile
+       OPEN EXTEND AdultAgeBandFile
+       OPEN EXTEND YoungAgeBandFile
+     END-IF.
+     IF WS-PERSON-FILE-STATUS NOT = "35"
+       IF WS-RESTART-COUNT > ZERO
+*>       These records were already written to MALEPERSONS.DAT etc. by
+*>       the run that checkpointed, but CITYSEGMENT.DAT is produced by
+*>       a single SORT ... GIVING for this execution only, so each
+*>       skipped record still has to be released into it here.
+         PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+             UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR EndOfPersonFile
+           READ PersonFile
+             AT END
+               SET EndOfPersonFile TO TRUE
+             NOT AT END
+               PERFORM ReleaseToCitySort
+           END-READ
+         END-PERFORM
+         MOVE WS-RESTART-COUNT TO WS-TOTAL-COUNT
+       END-IF
+       PERFORM UNTIL EndOfPersonFile
+         READ PersonFile
+           AT END
+             SET EndOfPersonFile TO TRUE
+           NOT AT END
+             PERFORM SegmentOnePerson
+         END-READ
+       END-PERFORM
+       CLOSE PersonFile
+     END-IF.
+     CLOSE MalePersonFile.
+     CLOSE MaleCsvFile.
+     CLOSE FemalePersonFile.
+     CLOSE SeniorAgeBandFile.
+     CLOSE AdultAgeBandFile.
+     CLOSE YoungAgeBandFile.
+ SegmentOnePerson.
+     ADD 1 TO WS-TOTAL-COUNT.
+     PERFORM SegmentByGender.
+     PERFORM SegmentByAgeBand.
+     PERFORM ReleaseToCitySort.
+     IF FUNCTION MOD (WS-TOTAL-COUNT, WS-CHECKPOINT-INTERVAL) = ZERO
+       PERFORM WriteCheckpointRecord
+     END-IF.
+ ReadRestartPoint.
+     MOVE ZERO TO WS-RESTART-COUNT.
+     OPEN INPUT CheckpointFile.
+     IF WS-CHECKPOINT-STATUS = "00"
+       READ CheckpointFile
+         NOT AT END
+           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+       END-READ
+       CLOSE CheckpointFile
+     END-IF.
+     IF WS-RESTART-COUNT > ZERO
+       OPEN INPUT SegmentCheckpointFile
+       IF WS-SEGMENT-CKPT-STATUS = "00"
+         READ SegmentCheckpointFile
+           NOT AT END
+             MOVE CKPT-MALE-COUNT   TO WS-MALE-COUNT
+             MOVE CKPT-FEMALE-COUNT TO WS-FEMALE-COUNT
+             MOVE CKPT-SENIOR-COUNT TO WS-SENIOR-COUNT
+             MOVE CKPT-ADULT-COUNT  TO WS-ADULT-COUNT
+             MOVE CKPT-YOUNG-COUNT  TO WS-YOUNG-COUNT
+         END-READ
+         CLOSE SegmentCheckpointFile
+       END-IF
+     END-IF.
+ WriteCheckpointRecord.
+     OPEN OUTPUT CheckpointFile.
+     MOVE WS-TOTAL-COUNT TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT SegmentCheckpointFile.
+     MOVE WS-MALE-COUNT   TO CKPT-MALE-COUNT.
+     MOVE WS-FEMALE-COUNT TO CKPT-FEMALE-COUNT.
+     MOVE WS-SENIOR-COUNT TO CKPT-SENIOR-COUNT.
+     MOVE WS-ADULT-COUNT  TO CKPT-ADULT-COUNT.
+     MOVE WS-YOUNG-COUNT  TO CKPT-YOUNG-COUNT.
+     WRITE SegmentCheckpointRec.
+     CLOSE SegmentCheckpointFile.
+ ClearRestartPoint.
+     OPEN OUTPUT CheckpointFile.
+     MOVE ZERO TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT SegmentCheckpointFile.
+     MOVE ZERO TO SegmentCheckpointRec.
+     WRITE SegmentCheckpointRec.
+     CLOSE SegmentCheckpointFile.
+ SegmentByGender.
+     EVALUATE TRUE
+       WHEN WGender = "M"
+         WRITE MalePersonRec FROM PersonDetails
+         PERFORM WriteMaleCsvLine
+         ADD 1 TO WS-MALE-COUNT
+       WHEN WGender = "F"
+         WRITE FemalePersonRec FROM PersonDetails
+         ADD 1 TO WS-FEMALE-COUNT
+       WHEN OTHER
+         CONTINUE
+     END-EVALUATE.
+ WriteMaleCsvLine.
+     STRING
+         PersonId                    DELIMITED BY SIZE
+         ","                         DELIMITED BY SIZE
+         FUNCTION TRIM(PersonName)   DELIMITED BY SIZE
+         ","                         DELIMITED BY SIZE
+         FUNCTION TRIM(Street)       DELIMITED BY SIZE
+         ","                         DELIMITED BY SIZE
+         FUNCTION TRIM(City)         DELIMITED BY SIZE
+         ","                         DELIMITED BY SIZE
+         WGender                     DELIMITED BY SIZE
+         ","                         DELIMITED BY SIZE
+         YOBirth                     DELIMITED BY SIZE
+         ","                         DELIMITED BY SIZE
+         MOBirth                     DELIMITED BY SIZE
+         ","                         DELIMITED BY SIZE
+         DOBirth                     DELIMITED BY SIZE
+         INTO WS-CSV-LINE.
+     MOVE WS-CSV-LINE TO MaleCsvRec.
+     WRITE MaleCsvRec.
+ SegmentByAgeBand.
+     EVALUATE TRUE
+       WHEN YOBirth < 1960
+         WRITE SeniorAgeBandRec FROM PersonDetails
+         ADD 1 TO WS-SENIOR-COUNT
+       WHEN YOBirth < 2000
+         WRITE AdultAgeBandRec FROM PersonDetails
+         ADD 1 TO WS-ADULT-COUNT
+       WHEN OTHER
+         WRITE YoungAgeBandRec FROM PersonDetails
+         ADD 1 TO WS-YOUNG-COUNT
+     END-EVALUATE.
+ ReleaseToCitySort.
+     MOVE PersonId   TO CWR-PERSON-ID.
+     MOVE PersonName TO CWR-PERSON-NAME.
+     MOVE Street     TO CWR-STREET.
+     MOVE City       TO CWR-CITY.
+     MOVE WGender    TO CWR-WGENDER.
+     MOVE YOBirth    TO CWR-YOBIRTH.
+     MOVE MOBirth    TO CWR-MOBIRTH.
+     MOVE DOBirth    TO CWR-DOBIRTH.
+     RELEASE CityWorkRec.
+ WriteSegmentSummary.
+     OPEN OUTPUT SegmentSummaryReport.
+     MOVE "PERSON SEGMENTATION SUMMARY" TO PRC-REPORT-TITLE.
+     MOVE WS-RUN-DATE TO PRC-RUN-DATE.
+     MOVE ZERO TO PRC-PAGE-NUMBER.
+     SET PrcBuildHeading TO TRUE.
+     CALL "PrintReport" USING PrintControlRec.
+     WRITE SegmentSummaryLine FROM PRC-OUTPUT-LINE.
+     MOVE SPACES TO SegmentSummaryLine.
+     WRITE SegmentSummaryLine.
+     MOVE "TOTAL RECORDS SEGMENTED" TO SUM-LABEL.
+     MOVE WS-TOTAL-COUNT            TO SUM-VALUE.
+     WRITE SegmentSummaryLine FROM WS-SUMMARY-LINE.
+     MOVE "MALE COUNT"              TO SUM-LABEL.
+     MOVE WS-MALE-COUNT             TO SUM-VALUE.
+     WRITE SegmentSummaryLine FROM WS-SUMMARY-LINE.
+     MOVE "FEMALE COUNT"            TO SUM-LABEL.
+     MOVE WS-FEMALE-COUNT           TO SUM-VALUE.
+     WRITE SegmentSummaryLine FROM WS-SUMMARY-LINE.
+     MOVE "SENIOR AGE BAND COUNT"   TO SUM-LABEL.
+     MOVE WS-SENIOR-COUNT           TO SUM-VALUE.
+     WRITE SegmentSummaryLine FROM WS-SUMMARY-LINE.
+     MOVE "ADULT AGE BAND COUNT"    TO SUM-LABEL.
+     MOVE WS-ADULT-COUNT            TO SUM-VALUE.
+     WRITE SegmentSummaryLine FROM WS-SUMMARY-LINE.
+     MOVE "YOUNG AGE BAND COUNT"    TO SUM-LABEL.
+     MOVE WS-YOUNG-COUNT            TO SUM-VALUE.
+     WRITE SegmentSummaryLine FROM WS-SUMMARY-LINE.
+     SET PrcBuildFooter TO TRUE.
+     MOVE WS-TOTAL-COUNT TO PRC-DETAIL-COUNT.
+     CALL "PrintReport" USING PrintControlRec.
+     MOVE SPACES TO SegmentSummaryLine.
+     WRITE SegmentSummaryLine.
+     WRITE SegmentSummaryLine FROM PRC-OUTPUT-LINE.
+     CLOSE SegmentSummaryReport.
