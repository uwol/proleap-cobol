@@ -0,0 +1,44 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PrintReport.
+*> Shared report-formatting utility called by SeqRead, MaleSort, and
+*> MakeSummaryFile: builds the standard page-heading line (title/run
+*> date/page number) or the end-of-report footer line, so every report
+*> these jobs produce looks the same instead of each formatting its
+*> own. The caller still owns its report file, opens/closes it, and
+*> writes its own report-specific column headers and detail lines.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-HEADING-LINE.
+    05 HDG-TITLE       PIC X(40).
+    05 FILLER          PIC X(4) VALUE SPACES.
+    05 FILLER          PIC X(10) VALUE "RUN DATE: ".
+    05 HDG-RUN-DATE    PIC 9(8)/99/99.
+    05 FILLER          PIC X(6) VALUE SPACES.
+    05 FILLER          PIC X(6) VALUE "PAGE: ".
+    05 HDG-PAGE-NUMBER PIC ZZ9.
+ 01 WS-FOOTER-LINE.
+    05 FILLER           PIC X(16) VALUE "END OF REPORT - ".
+    05 FTR-DETAIL-COUNT PIC ZZZZZZ9.
+    05 FILLER           PIC X(6) VALUE " LINES".
+ LINKAGE SECTION.
+ COPY PRINTCTLREC.
+
+ PROCEDURE DIVISION USING PrintControlRec.
+ Begin.
+     EVALUATE TRUE
+       WHEN PrcBuildHeading
+         PERFORM BuildHeadingLine
+       WHEN PrcBuildFooter
+         PERFORM BuildFooterLine
+     END-EVALUATE.
+     GOBACK.
+ BuildHeadingLine.
+     ADD 1 TO PRC-PAGE-NUMBER.
+     MOVE PRC-REPORT-TITLE TO HDG-TITLE.
+     MOVE PRC-RUN-DATE     TO HDG-RUN-DATE.
+     MOVE PRC-PAGE-NUMBER  TO HDG-PAGE-NUMBER.
+     MOVE WS-HEADING-LINE  TO PRC-OUTPUT-LINE.
+ BuildFooterLine.
+     MOVE PRC-DETAIL-COUNT TO FTR-DETAIL-COUNT.
+     MOVE WS-FOOTER-LINE   TO PRC-OUTPUT-LINE.
