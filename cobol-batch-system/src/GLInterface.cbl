@@ -0,0 +1,95 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. GLInterface.
+*> Builds a combined journal-entry feed: sales revenue and commission
+*> expense totals rolled up from SUMMARY.DAT, plus the daily discount
+*> entries BATCH-DISCOUNT already wrote to DISCOUNT.GLFEED (same
+*> record layout, copied straight through into GLJOURNAL.DAT).
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT SummaryFile ASSIGN TO WS-SUMMARY-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+     SELECT DiscountGLFeed ASSIGN TO "DISCOUNT.GLFEED"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-DISCOUNT-FILE-STATUS.
+     SELECT GLJournalFile ASSIGN TO "GLJOURNAL.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD SummaryFile.
+ COPY SUMMARYREC.
+ FD DiscountGLFeed.
+ 01 DiscountGLFeedRec PIC X(33).
+ FD GLJournalFile.
+ COPY GLFEEDREC.
+ WORKING-STORAGE SECTION.
+ 01 WS-SUMMARY-FILE-STATUS PIC XX.
+ 01 WS-DISCOUNT-FILE-STATUS PIC XX.
+ 01 WS-SUMMARY-EOF PIC X VALUE "N".
+    88 EndOfSummary VALUE "Y".
+ 01 WS-DISCOUNT-EOF PIC X VALUE "N".
+    88 EndOfDiscountFeed VALUE "Y".
+ 01 WS-RUN-DATE PIC 9(8).
+*> SUMMARY.DAT is read as today's date-stamped generation.
+ 01 WS-SUMMARY-FILENAME PIC X(20).
+ 01 WS-TOTAL-SALES-AMOUNT PIC S9(9)V99 VALUE ZERO.
+ 01 WS-TOTAL-COMMISSION   PIC S9(9)V99 VALUE ZERO.
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     STRING "SUMMARY." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-SUMMARY-FILENAME.
+     OPEN OUTPUT GLJournalFile.
+     PERFORM SummarizeSalesSummary.
+     PERFORM WriteSalesJournalEntries.
+     PERFORM CopyDiscountFeedToJournal.
+     CLOSE GLJournalFile.
+     STOP RUN.
+ SummarizeSalesSummary.
+     MOVE ZERO TO WS-TOTAL-SALES-AMOUNT.
+     MOVE ZERO TO WS-TOTAL-COMMISSION.
+     OPEN INPUT SummaryFile.
+     IF WS-SUMMARY-FILE-STATUS = "35"
+       SET EndOfSummary TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfSummary
+       READ SummaryFile
+         AT END
+           SET EndOfSummary TO TRUE
+         NOT AT END
+           ADD SummaryTotalAmount TO WS-TOTAL-SALES-AMOUNT
+           ADD SummaryCommission  TO WS-TOTAL-COMMISSION
+       END-READ
+     END-PERFORM.
+     IF WS-SUMMARY-FILE-STATUS NOT = "35"
+       CLOSE SummaryFile
+     END-IF.
+ WriteSalesJournalEntries.
+     MOVE WS-RUN-DATE  TO GLJ-RUN-DATE.
+     MOVE "SALESREV"   TO GLJ-ACCOUNT-CODE.
+     MOVE WS-TOTAL-SALES-AMOUNT TO GLJ-AMOUNT.
+     MOVE "C"          TO GLJ-DR-CR.
+     WRITE GLJournalLine.
+     MOVE WS-RUN-DATE  TO GLJ-RUN-DATE.
+     MOVE "COMMISEXP"  TO GLJ-ACCOUNT-CODE.
+     MOVE WS-TOTAL-COMMISSION TO GLJ-AMOUNT.
+     MOVE "D"          TO GLJ-DR-CR.
+     WRITE GLJournalLine.
+ CopyDiscountFeedToJournal.
+     OPEN INPUT DiscountGLFeed.
+     IF WS-DISCOUNT-FILE-STATUS = "35"
+       SET EndOfDiscountFeed TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfDiscountFeed
+       READ DiscountGLFeed
+         AT END
+           SET EndOfDiscountFeed TO TRUE
+         NOT AT END
+           WRITE GLJournalLine FROM DiscountGLFeedRec
+       END-READ
+     END-PERFORM.
+     IF WS-DISCOUNT-FILE-STATUS NOT = "35"
+       CLOSE DiscountGLFeed
+     END-IF.
