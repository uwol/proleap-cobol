@@ -0,0 +1,234 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. BalanceCycle.
+*> End-of-cycle balancing job: recomputes counts and totals straight
+*> from PERSONS.DAT, TRANSINS.DAT, PERSONS.NEW, SALES.DAT, and
+*> SUMMARY.DAT (rather than trusting any one job's own control report)
+*> and flags where the file set does not tie out.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT TransFile ASSIGN TO WS-TRANS-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-TRANS-FILE-STATUS.
+     SELECT NewMasterFile ASSIGN TO "PERSONS.NEW"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-NEW-MASTER-STATUS.
+     SELECT SalesFile ASSIGN TO WS-SALES-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SALES-FILE-STATUS.
+     SELECT SummaryFile ASSIGN TO WS-SUMMARY-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+     SELECT BalanceReport ASSIGN TO "BALANCE.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD TransFile.
+ COPY TRANSREC.
+ FD NewMasterFile.
+ 01 NewMasterRec PIC X(70).
+ FD SalesFile.
+ COPY SALESREC.
+ FD SummaryFile.
+ COPY SUMMARYREC.
+ FD BalanceReport.
+ 01 BalanceReportLine PIC X(80).
+ WORKING-STORAGE SECTION.
+*> TRANSINS.DAT, SALES.DAT, and SUMMARY.DAT are each a date-stamped
+*> generation rather than a fixed name, so the balancing run reads the
+*> same day's files the other jobs in the cycle read and wrote.
+ 01 WS-RUN-DATE PIC 9(8).
+ 01 WS-TRANS-FILENAME PIC X(20).
+ 01 WS-SALES-FILENAME PIC X(20).
+ 01 WS-SUMMARY-FILENAME PIC X(20).
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-TRANS-FILE-STATUS PIC XX.
+ 01 WS-NEW-MASTER-STATUS PIC XX.
+ 01 WS-SALES-FILE-STATUS PIC XX.
+ 01 WS-SUMMARY-FILE-STATUS PIC XX.
+ 01 WS-EOF-SWITCH PIC X VALUE "N".
+    88 EndOfFile VALUE "Y".
+ 01 WS-PERSON-COUNT       PIC 9(7) VALUE ZERO.
+ 01 WS-TRANS-ADD-COUNT    PIC 9(7) VALUE ZERO.
+ 01 WS-TRANS-CHANGE-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-TRANS-DELETE-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-NEW-MASTER-COUNT   PIC 9(7) VALUE ZERO.
+ 01 WS-EXPECTED-NEW-COUNT PIC S9(7) VALUE ZERO.
+ 01 WS-SALES-TOTAL-AMOUNT   PIC S9(9)V99 VALUE ZERO.
+ 01 WS-SUMMARY-TOTAL-AMOUNT PIC S9(9)V99 VALUE ZERO.
+ 01 WS-BALANCE-LABEL-LINE.
+    05 BAL-LABEL PIC X(34).
+    05 BAL-VALUE PIC Z(9)9.99-.
+ 01 WS-BALANCE-RESULT-LINE.
+    05 FILLER    PIC X(34) VALUE "MASTER FILE COUNTS IN BALANCE: ".
+    05 BAL-MASTER-RESULT PIC X(3).
+ 01 WS-SALES-RESULT-LINE.
+    05 FILLER    PIC X(34) VALUE "SALES/SUMMARY TOTALS IN BALANCE: ".
+    05 BAL-SALES-RESULT PIC X(3).
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     STRING "TRANSINS." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-TRANS-FILENAME.
+     STRING "SALES." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-SALES-FILENAME.
+     STRING "SUMMARY." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-SUMMARY-FILENAME.
+     OPEN OUTPUT BalanceReport.
+*>   This has to run between the merge (ReadWriteRecords, which builds
+*>   PERSONS.NEW) and the IDCAMS promotion of PERSONS.NEW over
+*>   PERSONS.DAT, not after it - WS-PERSON-COUNT below is meant to be
+*>   the pre-merge master count, so the EXPECTED PERSONS.NEW COUNT math
+*>   only holds while PERSONS.DAT and PERSONS.NEW are still two
+*>   different files. DAILYCYC.jcl's STEP035 runs it at exactly that
+*>   point and gates the promotion step on a balanced result.
+     PERFORM CountPersonFile.
+     PERFORM CountTransFile.
+     PERFORM CountNewMasterFile.
+     PERFORM SumSalesFile.
+     PERFORM SumSummaryFile.
+     PERFORM WriteBalanceReport.
+     CLOSE BalanceReport.
+     IF BAL-MASTER-RESULT NOT = "YES" OR BAL-SALES-RESULT NOT = "YES"
+       DISPLAY "BalanceCycle - cycle is out of balance, see BALANCE.RPT"
+       MOVE 4 TO RETURN-CODE
+     END-IF.
+     STOP RUN.
+ CountPersonFile.
+     MOVE "N" TO WS-EOF-SWITCH.
+     OPEN INPUT PersonFile.
+     IF WS-PERSON-FILE-STATUS = "35"
+       SET EndOfFile TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfFile
+       READ PersonFile
+         AT END
+           SET EndOfFile TO TRUE
+         NOT AT END
+           ADD 1 TO WS-PERSON-COUNT
+       END-READ
+     END-PERFORM.
+     IF WS-PERSON-FILE-STATUS NOT = "35"
+       CLOSE PersonFile
+     END-IF.
+ CountTransFile.
+     MOVE "N" TO WS-EOF-SWITCH.
+     OPEN INPUT TransFile.
+     IF WS-TRANS-FILE-STATUS = "35"
+       SET EndOfFile TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfFile
+       READ TransFile
+         AT END
+           SET EndOfFile TO TRUE
+         NOT AT END
+           EVALUATE TRUE
+             WHEN AddTransaction
+               ADD 1 TO WS-TRANS-ADD-COUNT
+             WHEN ChangeTransaction
+               ADD 1 TO WS-TRANS-CHANGE-COUNT
+             WHEN DeleteTransaction
+               ADD 1 TO WS-TRANS-DELETE-COUNT
+           END-EVALUATE
+       END-READ
+     END-PERFORM.
+     IF WS-TRANS-FILE-STATUS NOT = "35"
+       CLOSE TransFile
+     END-IF.
+ CountNewMasterFile.
+     MOVE "N" TO WS-EOF-SWITCH.
+     OPEN INPUT NewMasterFile.
+     IF WS-NEW-MASTER-STATUS = "35"
+       SET EndOfFile TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfFile
+       READ NewMasterFile
+         AT END
+           SET EndOfFile TO TRUE
+         NOT AT END
+           ADD 1 TO WS-NEW-MASTER-COUNT
+       END-READ
+     END-PERFORM.
+     IF WS-NEW-MASTER-STATUS NOT = "35"
+       CLOSE NewMasterFile
+     END-IF.
+ SumSalesFile.
+     MOVE "N" TO WS-EOF-SWITCH.
+     OPEN INPUT SalesFile.
+     IF WS-SALES-FILE-STATUS = "35"
+       SET EndOfFile TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfFile
+       READ SalesFile
+         AT END
+           SET EndOfFile TO TRUE
+         NOT AT END
+           ADD SalesAmount TO WS-SALES-TOTAL-AMOUNT
+       END-READ
+     END-PERFORM.
+     IF WS-SALES-FILE-STATUS NOT = "35"
+       CLOSE SalesFile
+     END-IF.
+ SumSummaryFile.
+     MOVE "N" TO WS-EOF-SWITCH.
+     OPEN INPUT SummaryFile.
+     IF WS-SUMMARY-FILE-STATUS = "35"
+       SET EndOfFile TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfFile
+       READ SummaryFile
+         AT END
+           SET EndOfFile TO TRUE
+         NOT AT END
+           ADD SummaryTotalAmount TO WS-SUMMARY-TOTAL-AMOUNT
+       END-READ
+     END-PERFORM.
+     IF WS-SUMMARY-FILE-STATUS NOT = "35"
+       CLOSE SummaryFile
+     END-IF.
+ WriteBalanceReport.
+     COMPUTE WS-EXPECTED-NEW-COUNT =
+         WS-PERSON-COUNT + WS-TRANS-ADD-COUNT - WS-TRANS-DELETE-COUNT.
+     MOVE "PERSONS.DAT RECORD COUNT"       TO BAL-LABEL.
+     MOVE WS-PERSON-COUNT                  TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     MOVE "TRANSINS.DAT ADDS"              TO BAL-LABEL.
+     MOVE WS-TRANS-ADD-COUNT               TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     MOVE "TRANSINS.DAT CHANGES"           TO BAL-LABEL.
+     MOVE WS-TRANS-CHANGE-COUNT            TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     MOVE "TRANSINS.DAT DELETES"           TO BAL-LABEL.
+     MOVE WS-TRANS-DELETE-COUNT            TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     MOVE "EXPECTED PERSONS.NEW COUNT"     TO BAL-LABEL.
+     MOVE WS-EXPECTED-NEW-COUNT            TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     MOVE "ACTUAL PERSONS.NEW COUNT"       TO BAL-LABEL.
+     MOVE WS-NEW-MASTER-COUNT              TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     IF WS-EXPECTED-NEW-COUNT = WS-NEW-MASTER-COUNT
+       MOVE "YES" TO BAL-MASTER-RESULT
+     ELSE
+       MOVE "NO " TO BAL-MASTER-RESULT
+     END-IF.
+     WRITE BalanceReportLine FROM WS-BALANCE-RESULT-LINE.
+     MOVE "SALES.DAT TOTAL AMOUNT"         TO BAL-LABEL.
+     MOVE WS-SALES-TOTAL-AMOUNT            TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     MOVE "SUMMARY.DAT TOTAL AMOUNT"       TO BAL-LABEL.
+     MOVE WS-SUMMARY-TOTAL-AMOUNT          TO BAL-VALUE.
+     WRITE BalanceReportLine FROM WS-BALANCE-LABEL-LINE.
+     IF WS-SALES-TOTAL-AMOUNT = WS-SUMMARY-TOTAL-AMOUNT
+       MOVE "YES" TO BAL-SALES-RESULT
+     ELSE
+       MOVE "NO " TO BAL-SALES-RESULT
+     END-IF.
+     WRITE BalanceReportLine FROM WS-SALES-RESULT-LINE.
