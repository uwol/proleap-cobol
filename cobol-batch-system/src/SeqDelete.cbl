@@ -0,0 +1,96 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SeqDelete.
+*> Key-based delete against PERSONS.DAT: the operator keys a PersonId,
+*> and only the record with that key is removed, looked up and removed
+*> directly by key now that PERSONS.DAT is an indexed file.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT PersonArchive ASSIGN TO "PERSONS.ARCHIVE"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT DeleteReport ASSIGN TO "DELETE.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT AuditFile ASSIGN TO "PERSONS.AUDIT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD PersonArchive.
+ 01 ArchivePersonRec PIC X(70).
+ FD DeleteReport.
+ 01 DeleteReportLine PIC X(80).
+ FD AuditFile.
+ COPY AUDITREC.
+ WORKING-STORAGE SECTION.
+ 01 WS-OPERATOR-ID PIC X(8).
+ 01 WS-TS-DATE PIC 9(8).
+ 01 WS-TS-TIME PIC 9(8).
+ 01 WS-TARGET-PERSON-ID PIC 9(6).
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-MORE-DELETIONS PIC X VALUE "Y".
+    88 MoreDeletions VALUE "Y".
+ 01 WS-DELETE-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-DELETE-DETAIL-LINE.
+    05 FILLER           PIC X(20) VALUE "PERSON DELETED: ".
+    05 DTL-DELETED-ID   PIC ZZZZZ9.
+ 01 WS-DELETE-TOTAL-LINE.
+    05 FILLER           PIC X(20) VALUE "TOTAL DELETED: ".
+    05 TOT-DELETE-COUNT PIC ZZZZZZ9.
+
+ PROCEDURE DIVISION.
+ Begin.
+     DISPLAY "Enter operator ID: ".
+     ACCEPT WS-OPERATOR-ID.
+     OPEN I-O PersonFile.
+     OPEN OUTPUT DeleteReport.
+     PERFORM GetTargetPersonId.
+     PERFORM UNTIL NOT MoreDeletions
+       PERFORM DeletePersonByKey
+       PERFORM GetTargetPersonId
+     END-PERFORM.
+     MOVE WS-DELETE-COUNT TO TOT-DELETE-COUNT.
+     WRITE DeleteReportLine FROM WS-DELETE-TOTAL-LINE.
+     CLOSE DeleteReport.
+     CLOSE PersonFile.
+     STOP RUN.
+ GetTargetPersonId.
+     DISPLAY "Enter PersonId to delete (0 to end): ".
+     ACCEPT WS-TARGET-PERSON-ID.
+     IF WS-TARGET-PERSON-ID = ZERO
+       MOVE "N" TO WS-MORE-DELETIONS
+     END-IF.
+*>   Looks the record up by key so it can be archived to
+*>   PERSONS.ARCHIVE - a soft delete, the record is never discarded -
+*>   before it is removed from PersonFile by key.
+ DeletePersonByKey.
+     MOVE WS-TARGET-PERSON-ID TO PersonId.
+     READ PersonFile
+       INVALID KEY
+         DISPLAY "Error - " WS-TARGET-PERSON-ID " not found in file"
+       NOT INVALID KEY
+         OPEN EXTEND PersonArchive
+         WRITE ArchivePersonRec FROM PersonDetails
+         CLOSE PersonArchive
+         DELETE PersonFile
+         DISPLAY "Person " WS-TARGET-PERSON-ID " deleted"
+         ADD 1 TO WS-DELETE-COUNT
+         MOVE WS-TARGET-PERSON-ID TO DTL-DELETED-ID
+         WRITE DeleteReportLine FROM WS-DELETE-DETAIL-LINE
+         PERFORM WriteAuditRecord
+     END-READ.
+ WriteAuditRecord.
+     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+     ACCEPT WS-TS-TIME FROM TIME.
+     OPEN EXTEND AuditFile.
+     MOVE WS-OPERATOR-ID TO AuditOperatorId.
+     STRING WS-TS-DATE WS-TS-TIME DELIMITED BY SIZE INTO AuditTimestamp.
+     MOVE WS-TARGET-PERSON-ID TO AuditPersonId.
+     MOVE "DELETE" TO AuditAction.
+     WRITE AuditRec.
+     CLOSE AuditFile.
