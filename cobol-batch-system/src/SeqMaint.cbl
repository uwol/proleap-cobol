@@ -0,0 +1,136 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SeqMaint.
+*> Add/Change/Delete maintenance menu for PERSONS.DAT, built on the
+*> same entry-edit and duplicate-check logic as SeqWrite.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT PersonArchive ASSIGN TO "PERSONS.ARCHIVE"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT AuditFile ASSIGN TO "PERSONS.AUDIT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD PersonArchive.
+ 01 ArchivePersonRec PIC X(70).
+ FD AuditFile.
+ COPY AUDITREC.
+ WORKING-STORAGE SECTION.
+ 01 WS-TRANS-CODE PIC X.
+    88 AddTransaction    VALUE "A".
+    88 ChangeTransaction VALUE "C".
+    88 DeleteTransaction VALUE "D".
+    88 EndTransactions   VALUE "X".
+*> PersonId/PersonName/date-of-birth checks are done by the shared
+*> EditPersonDetails subprogram (see req 041).
+ COPY EDITCTLREC.
+ 01 WS-NEW-PERSON-DETAILS PIC X(70).
+ 01 WS-TARGET-PERSON-ID PIC 9(6).
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-OPERATOR-ID PIC X(8).
+ 01 WS-TS-DATE PIC 9(8).
+ 01 WS-TS-TIME PIC 9(8).
+
+ PROCEDURE DIVISION.
+ Begin.
+     DISPLAY "Enter operator ID: ".
+     ACCEPT WS-OPERATOR-ID.
+     OPEN I-O PersonFile.
+     IF WS-PERSON-FILE-STATUS = "35"
+       OPEN OUTPUT PersonFile
+       CLOSE PersonFile
+       OPEN I-O PersonFile
+     END-IF.
+     PERFORM GetTransaction.
+     PERFORM UNTIL EndTransactions
+       EVALUATE TRUE
+         WHEN AddTransaction
+           PERFORM AddPerson
+         WHEN ChangeTransaction
+           PERFORM ChangePerson
+         WHEN DeleteTransaction
+           PERFORM DeletePerson
+         WHEN OTHER
+           DISPLAY "Error - invalid transaction code " WS-TRANS-CODE
+       END-EVALUATE
+       PERFORM GetTransaction
+     END-PERFORM.
+     CLOSE PersonFile.
+     STOP RUN.
+ GetTransaction.
+     DISPLAY "Enter transaction code (A/C/D/X to end): ".
+     ACCEPT WS-TRANS-CODE.
+     IF NOT EndTransactions
+       DISPLAY "Enter person details: "
+       ACCEPT PersonDetails
+     END-IF.
+*>   PersonFile is keyed on PersonId, so the indexed WRITE itself
+*>   rejects a duplicate - no separate scan needed.
+ AddPerson.
+     CALL "EditPersonDetails" USING PersonDetails, EditControlRec.
+     IF EdtEditsPassed
+       WRITE PersonDetails
+         INVALID KEY
+           DISPLAY "Error - " PersonId " already exists in file"
+         NOT INVALID KEY
+           MOVE PersonId TO WS-TARGET-PERSON-ID
+           MOVE "ADD" TO AuditAction
+           PERFORM WriteAuditRecord
+       END-WRITE
+     ELSE
+       DISPLAY "Error - " EDT-EDIT-MESSAGE
+     END-IF.
+*>   Looks the record up by key, then REWRITEs it in place with the
+*>   newly entered details (the key itself cannot change via REWRITE).
+ ChangePerson.
+     CALL "EditPersonDetails" USING PersonDetails, EditControlRec.
+     IF EdtEditsPassed
+       MOVE PersonDetails TO WS-NEW-PERSON-DETAILS
+       MOVE PersonId TO WS-TARGET-PERSON-ID
+       READ PersonFile
+         INVALID KEY
+           DISPLAY "Error - " WS-TARGET-PERSON-ID " not found in file"
+         NOT INVALID KEY
+           MOVE WS-NEW-PERSON-DETAILS TO PersonDetails
+           REWRITE PersonDetails
+           DISPLAY "Person " WS-TARGET-PERSON-ID " changed"
+           MOVE "CHANGE" TO AuditAction
+           PERFORM WriteAuditRecord
+       END-READ
+     ELSE
+       DISPLAY "Error - " EDT-EDIT-MESSAGE
+     END-IF.
+*>   Looks the record up by key so it can be archived to
+*>   PERSONS.ARCHIVE - a soft delete, the record is never discarded -
+*>   before it is removed from PersonFile by key, the same as
+*>   SeqDelete's DeletePersonByKey.
+ DeletePerson.
+     MOVE PersonId TO WS-TARGET-PERSON-ID.
+     READ PersonFile
+       INVALID KEY
+         DISPLAY "Error - " WS-TARGET-PERSON-ID " not found in file"
+       NOT INVALID KEY
+         OPEN EXTEND PersonArchive
+         WRITE ArchivePersonRec FROM PersonDetails
+         CLOSE PersonArchive
+         DELETE PersonFile
+         DISPLAY "Person " WS-TARGET-PERSON-ID " deleted"
+         MOVE "DELETE" TO AuditAction
+         PERFORM WriteAuditRecord
+     END-READ.
+ WriteAuditRecord.
+     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+     ACCEPT WS-TS-TIME FROM TIME.
+     OPEN EXTEND AuditFile.
+     MOVE WS-OPERATOR-ID TO AuditOperatorId.
+     STRING WS-TS-DATE WS-TS-TIME DELIMITED BY SIZE INTO AuditTimestamp.
+     MOVE WS-TARGET-PERSON-ID TO AuditPersonId.
+     WRITE AuditRec.
+     CLOSE AuditFile.
