@@ -0,0 +1,122 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. MergePurge.
+*> ReadWriteRecords only catches an exact PersonId match as a
+*> duplicate, so two records for the same person under two different
+*> PersonIds sail through as distinct people. This job sorts
+*> PERSONS.DAT by PersonName/DateOfBirth and reports any run of
+*> records that share those fields under different PersonIds, for an
+*> operator to review and merge by hand.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT DupSortWork ASSIGN TO "DUPWORK.DAT".
+     SELECT SortedPersonFile ASSIGN TO "SORTEDDUP.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT DuplicateReport ASSIGN TO "DUPLICATE.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ SD DupSortWork.
+ COPY PERSONREC.
+ FD SortedPersonFile.
+ 01 SortedPersonRec PIC X(70).
+ FD DuplicateReport.
+ 01 DuplicateReportLine PIC X(80).
+ WORKING-STORAGE SECTION.
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-SORTED-EOF PIC X VALUE "N".
+    88 EndOfSorted VALUE "Y".
+ 01 WS-HAVE-PREVIOUS PIC X VALUE "N".
+    88 HavePrevious VALUE "Y".
+ 01 WS-DUPLICATE-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-DOB-NUMERIC PIC 9(8).
+ 01 WS-SORTED-ENTRY PIC X(70).
+ 01 WS-SORTED-FIELDS REDEFINES WS-SORTED-ENTRY.
+    05 SRT-PERSON-ID   PIC 9(6).
+    05 SRT-PERSON-NAME PIC X(20).
+    05 SRT-PERSON-ADDRESS.
+       10 SRT-STREET PIC X(20).
+       10 SRT-CITY   PIC X(15).
+    05 SRT-WGENDER    PIC X.
+    05 SRT-YOBIRTH    PIC 9(4).
+    05 SRT-MOBIRTH    PIC 9(2).
+    05 SRT-DOBIRTH    PIC 9(2).
+ 01 WS-PREVIOUS-ENTRY.
+    05 WS-PREV-PERSON-ID   PIC 9(6).
+    05 WS-PREV-PERSON-NAME PIC X(20).
+    05 WS-PREV-YOBIRTH     PIC 9(4).
+    05 WS-PREV-MOBIRTH     PIC 9(2).
+    05 WS-PREV-DOBIRTH     PIC 9(2).
+ 01 WS-HEADING-LINE PIC X(80)
+    VALUE "POSSIBLE DUPLICATE PEOPLE (SAME NAME AND DATE OF BIRTH)".
+ 01 WS-DUPLICATE-LINE.
+    05 FILLER           PIC X(14) VALUE "PERSON ID ".
+    05 DUP-FIRST-ID      PIC ZZZZZ9.
+    05 FILLER           PIC X(10) VALUE " MATCHES ".
+    05 DUP-SECOND-ID     PIC ZZZZZ9.
+    05 FILLER           PIC X(4)  VALUE " - ".
+    05 DUP-NAME          PIC X(20).
+    05 FILLER           PIC X(2)  VALUE SPACES.
+    05 DUP-DOB           PIC 9(4)/99/99.
+ 01 WS-TOTAL-LINE.
+    05 FILLER           PIC X(21) VALUE "POSSIBLE DUPLICATES: ".
+    05 TOT-DUPLICATE-COUNT PIC ZZZZZZ9.
+
+ PROCEDURE DIVISION.
+ Begin.
+     SORT DupSortWork
+         ON ASCENDING KEY PersonName OF DupSortWork
+         ON ASCENDING KEY YOBirth OF DupSortWork
+         ON ASCENDING KEY MOBirth OF DupSortWork
+         ON ASCENDING KEY DOBirth OF DupSortWork
+         ON ASCENDING KEY PersonId OF DupSortWork
+         USING PersonFile
+         GIVING SortedPersonFile.
+     PERFORM FindDuplicates.
+     STOP RUN.
+ FindDuplicates.
+     OPEN INPUT SortedPersonFile.
+     OPEN OUTPUT DuplicateReport.
+     WRITE DuplicateReportLine FROM WS-HEADING-LINE.
+     MOVE SPACES TO DuplicateReportLine.
+     WRITE DuplicateReportLine.
+     PERFORM UNTIL EndOfSorted
+       READ SortedPersonFile INTO WS-SORTED-ENTRY
+         AT END
+           SET EndOfSorted TO TRUE
+         NOT AT END
+           PERFORM CheckForDuplicate
+           MOVE SRT-PERSON-ID   TO WS-PREV-PERSON-ID
+           MOVE SRT-PERSON-NAME TO WS-PREV-PERSON-NAME
+           MOVE SRT-YOBIRTH     TO WS-PREV-YOBIRTH
+           MOVE SRT-MOBIRTH     TO WS-PREV-MOBIRTH
+           MOVE SRT-DOBIRTH     TO WS-PREV-DOBIRTH
+           SET HavePrevious TO TRUE
+       END-READ
+     END-PERFORM.
+     MOVE WS-DUPLICATE-COUNT TO TOT-DUPLICATE-COUNT.
+     WRITE DuplicateReportLine FROM WS-TOTAL-LINE.
+     CLOSE SortedPersonFile.
+     CLOSE DuplicateReport.
+ CheckForDuplicate.
+     IF HavePrevious
+         AND SRT-PERSON-NAME = WS-PREV-PERSON-NAME
+         AND SRT-YOBIRTH = WS-PREV-YOBIRTH
+         AND SRT-MOBIRTH = WS-PREV-MOBIRTH
+         AND SRT-DOBIRTH = WS-PREV-DOBIRTH
+         AND SRT-PERSON-ID NOT = WS-PREV-PERSON-ID
+       MOVE WS-PREV-PERSON-ID TO DUP-FIRST-ID
+       MOVE SRT-PERSON-ID     TO DUP-SECOND-ID
+       MOVE SRT-PERSON-NAME   TO DUP-NAME
+       COMPUTE WS-DOB-NUMERIC =
+           SRT-YOBIRTH * 10000 + SRT-MOBIRTH * 100 + SRT-DOBIRTH
+       MOVE WS-DOB-NUMERIC    TO DUP-DOB
+       WRITE DuplicateReportLine FROM WS-DUPLICATE-LINE
+       ADD 1 TO WS-DUPLICATE-COUNT
+     END-IF.
