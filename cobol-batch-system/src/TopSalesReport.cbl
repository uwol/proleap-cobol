@@ -0,0 +1,115 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. TopSalesReport.
+*> Ranks SUMMARY.DAT (one record per salesperson per month, written by
+*> MakeSummaryFile) descending by quantity sold and prints the top N.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT SummaryFile ASSIGN TO WS-SUMMARY-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+     SELECT RankedSummaryWork ASSIGN TO "RANKWORK.DAT".
+     SELECT RankedSummaryFile ASSIGN TO "RANKEDSUMMARY.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT TopSalesReport ASSIGN TO "TOPSALES.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD SummaryFile.
+ COPY SUMMARYREC.
+ SD RankedSummaryWork.
+ 01 RankWorkRec.
+    05 RWK-PERSON-ID   PIC 9(6).
+    05 RWK-PERSON-NAME PIC X(20).
+    05 RWK-PERIOD      PIC 9(6).
+    05 RWK-QTY         PIC 9(7).
+    05 RWK-AMOUNT      PIC S9(9)V99.
+    05 RWK-COMMISSION  PIC S9(9)V99.
+ FD RankedSummaryFile.
+ 01 RankedSummaryRec PIC X(61).
+ FD TopSalesReport.
+ 01 TopSalesReportLine PIC X(80).
+ WORKING-STORAGE SECTION.
+*> SUMMARY.DAT is read as today's date-stamped generation, the same
+*> file MakeSummaryFile wrote this run under.
+ 01 WS-RUN-DATE PIC 9(8).
+ 01 WS-SUMMARY-FILENAME PIC X(20).
+ 01 WS-SUMMARY-FILE-STATUS PIC XX.
+ 01 WS-TOP-N PIC 9(3) VALUE 10.
+ 01 WS-RANK PIC 9(3) VALUE ZERO.
+ 01 WS-RANKED-EOF PIC X VALUE "N".
+    88 EndOfRanked VALUE "Y".
+ 01 WS-RANKED-ENTRY PIC X(61).
+ 01 WS-RANKED-FIELDS REDEFINES WS-RANKED-ENTRY.
+    05 RNK-PERSON-ID   PIC 9(6).
+    05 RNK-PERSON-NAME PIC X(20).
+    05 RNK-PERIOD      PIC 9(6).
+    05 RNK-QTY         PIC 9(7).
+    05 RNK-AMOUNT      PIC S9(9)V99.
+    05 RNK-COMMISSION  PIC S9(9)V99.
+ 01 WS-HEADING-LINE-1 PIC X(80)
+    VALUE "TOP SALESPERSONS BY QUANTITY SOLD".
+ 01 WS-HEADING-LINE-2.
+    05 FILLER PIC X(6)  VALUE "RANK".
+    05 FILLER PIC X(10) VALUE "PERSON ID".
+    05 FILLER PIC X(22) VALUE "NAME".
+    05 FILLER PIC X(8)  VALUE "PERIOD".
+    05 FILLER PIC X(10) VALUE "QTY SOLD".
+ 01 WS-DETAIL-LINE.
+    05 DTL-RANK        PIC ZZ9.
+    05 FILLER          PIC X(3) VALUE SPACES.
+    05 DTL-PERSON-ID   PIC ZZZZZ9.
+    05 FILLER          PIC X(4) VALUE SPACES.
+    05 DTL-PERSON-NAME PIC X(20).
+    05 FILLER          PIC X(2) VALUE SPACES.
+    05 DTL-PERIOD      PIC 9(4)/99.
+    05 FILLER          PIC X(3) VALUE SPACES.
+    05 DTL-QTY         PIC ZZZZZZ9.
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     STRING "SUMMARY." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-SUMMARY-FILENAME.
+*>   SORT ... USING opens SummaryFile itself, so its generation is
+*>   checked for existence here first (the same "35" guard every other
+*>   job reading a date-stamped generation file uses) - running this
+*>   report before MakeSummaryFile, or on a no-sales day, leaves no
+*>   SUMMARY.DAT, and the SORT would otherwise abend instead of just
+*>   producing an empty report.
+     OPEN INPUT SummaryFile.
+     IF WS-SUMMARY-FILE-STATUS NOT = "35"
+       CLOSE SummaryFile
+       SORT RankedSummaryWork ON DESCENDING KEY RWK-QTY
+           USING SummaryFile
+           GIVING RankedSummaryFile
+     ELSE
+       DISPLAY "SUMMARY.DAT not found - producing an empty report"
+       OPEN OUTPUT RankedSummaryFile
+       CLOSE RankedSummaryFile
+     END-IF.
+     PERFORM WriteTopSalesReport.
+     STOP RUN.
+ WriteTopSalesReport.
+     OPEN INPUT RankedSummaryFile.
+     OPEN OUTPUT TopSalesReport.
+     WRITE TopSalesReportLine FROM WS-HEADING-LINE-1.
+     MOVE SPACES TO TopSalesReportLine.
+     WRITE TopSalesReportLine.
+     WRITE TopSalesReportLine FROM WS-HEADING-LINE-2.
+     PERFORM UNTIL EndOfRanked OR WS-RANK >= WS-TOP-N
+       READ RankedSummaryFile INTO WS-RANKED-ENTRY
+         AT END
+           SET EndOfRanked TO TRUE
+         NOT AT END
+           ADD 1 TO WS-RANK
+           MOVE WS-RANK        TO DTL-RANK
+           MOVE RNK-PERSON-ID  TO DTL-PERSON-ID
+           MOVE RNK-PERSON-NAME TO DTL-PERSON-NAME
+           MOVE RNK-PERIOD     TO DTL-PERIOD
+           MOVE RNK-QTY        TO DTL-QTY
+           WRITE TopSalesReportLine FROM WS-DETAIL-LINE
+       END-READ
+     END-PERFORM.
+     CLOSE RankedSummaryFile.
+     CLOSE TopSalesReport.
