@@ -0,0 +1,46 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. EditPersonDetails.
+*> Shared edit routine called by SeqWrite, SeqMaint, and InputSort: the
+*> same PersonId/PersonName/date-of-birth checks these jobs used to
+*> each carry their own copy of, so a person record is valid (or not)
+*> the same way no matter which job entered it.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ LINKAGE SECTION.
+ COPY PERSONREC.
+ COPY EDITCTLREC.
+
+ PROCEDURE DIVISION USING PersonDetails, EditControlRec.
+ Begin.
+     PERFORM EditPersonDetails.
+     GOBACK.
+ EditPersonDetails.
+     MOVE "Y" TO EDT-EDITS-OK.
+     MOVE SPACES TO EDT-EDIT-MESSAGE.
+     IF PersonId NOT NUMERIC OR PersonId = ZERO
+       MOVE "N" TO EDT-EDITS-OK
+       MOVE "PersonId must be numeric and non-zero" TO EDT-EDIT-MESSAGE
+     END-IF.
+     IF EdtEditsPassed AND PersonName = SPACES
+       MOVE "N" TO EDT-EDITS-OK
+       MOVE "PersonName must not be blank" TO EDT-EDIT-MESSAGE
+     END-IF.
+     IF EdtEditsPassed
+       PERFORM EditDateOfBirth
+     END-IF.
+ EditDateOfBirth.
+     IF YOBirth NOT NUMERIC
+         OR YOBirth < 1900 OR YOBirth > 2099
+       MOVE "N" TO EDT-EDITS-OK
+       MOVE "YOBirth is not a plausible year" TO EDT-EDIT-MESSAGE
+     END-IF.
+     IF EdtEditsPassed
+         AND (MOBirth NOT NUMERIC OR MOBirth < 1 OR MOBirth > 12)
+       MOVE "N" TO EDT-EDITS-OK
+       MOVE "MOBirth is not a valid month" TO EDT-EDIT-MESSAGE
+     END-IF.
+     IF EdtEditsPassed
+         AND (DOBirth NOT NUMERIC OR DOBirth < 1 OR DOBirth > 31)
+       MOVE "N" TO EDT-EDITS-OK
+       MOVE "DOBirth is not a valid day" TO EDT-EDIT-MESSAGE
+     END-IF.
