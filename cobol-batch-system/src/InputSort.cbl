@@ -0,0 +1,190 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. InputSort.
+*> Builds SORTPERSON.DAT by sorting person entries keyed on PersonId,
+*> with PersonName as a secondary key to keep output stable on the
+*> rare PersonId collision that slips past CheckDuplicateWPersonId.
+*> Entries can come from interactive keying (GetPersonDetails, the same
+*> edit rules as SeqWrite) or, as a bulk alternative, straight from
+*> BULKLOAD.DAT - useful for loading a large batch without operator
+*> keystrokes.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT WorkFile ASSIGN TO "WORK.DAT".
+     SELECT BulkLoadFile ASSIGN TO "BULKLOAD.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-BULK-FILE-STATUS.
+     SELECT SortedPersonFile ASSIGN TO "SORTPERSON.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CheckpointFile ASSIGN TO "INPUTSORT.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ SD WorkFile.
+ COPY PERSONREC.
+ FD BulkLoadFile.
+ 01 BulkLoadRec PIC X(70).
+ FD SortedPersonFile.
+ 01 SortedPersonRec PIC X(70).
+ FD CheckpointFile.
+ COPY CHECKPOINTREC.
+ WORKING-STORAGE SECTION.
+*> Checkpoint/restart for the bulk-load path only (see req 043):
+*> WS-RESTART-COUNT bulk records already released to the sort are
+*> skipped before entry resumes, so a failure partway through a large
+*> BULKLOAD.DAT doesn't mean re-validating every record from scratch.
+*> The SORT step itself has no restart point of its own - GnuCOBOL runs
+*> it as a single verb - so this covers the part of the job that scales
+*> with file size.
+ 01 WS-CHECKPOINT-STATUS PIC XX.
+ 01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+ 01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-BULK-RECORD-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-LOAD-MODE PIC X.
+    88 InteractiveMode VALUE "I".
+    88 FileDrivenMode  VALUE "F".
+ 01 WS-BULK-FILE-STATUS PIC XX.
+ 01 WS-BULK-EOF PIC X VALUE "N".
+    88 EndOfBulkLoad VALUE "Y".
+*> PersonId/PersonName/date-of-birth checks are done by the shared
+*> EditPersonDetails subprogram (see req 041).
+ COPY EDITCTLREC.
+*> PersonIds already released to WorkFile this run, so a second entry
+*> for the same WPersonId (Worker - interactive or bulk) is caught
+*> before the sort even though WorkFile itself can't be read back. The
+*> table is necessarily bounded - past WS-SEEN-COUNT = 10000,
+*> RecordSeenWPersonId refuses to silently stop detecting duplicates;
+*> it aborts the run instead (see RecordSeenWPersonId).
+ 01 WS-SEEN-ID-TABLE.
+    05 WS-SEEN-ID OCCURS 10000 TIMES PIC 9(6).
+ 01 WS-SEEN-COUNT PIC 9(5) VALUE ZERO.
+ 01 WS-SEEN-IDX PIC 9(5).
+ 01 WS-DUPLICATE-FOUND PIC X VALUE "N".
+    88 DuplicateFound VALUE "Y".
+
+ PROCEDURE DIVISION.
+ Begin.
+     DISPLAY "Load from (I)nteractive entry or (F)ile: ".
+     ACCEPT WS-LOAD-MODE.
+     SORT WorkFile ON ASCENDING KEY PersonId
+                    ON ASCENDING KEY PersonName
+         INPUT PROCEDURE IS BuildWorkFile
+         GIVING SortedPersonFile.
+     PERFORM ClearRestartPoint.
+     STOP RUN.
+ BuildWorkFile.
+     EVALUATE TRUE
+       WHEN InteractiveMode
+         PERFORM BuildFromInteractiveEntry
+       WHEN FileDrivenMode
+         PERFORM BuildFromBulkLoadFile
+       WHEN OTHER
+         DISPLAY "Error - invalid load mode " WS-LOAD-MODE
+     END-EVALUATE.
+ BuildFromInteractiveEntry.
+     PERFORM GetPersonDetails.
+     PERFORM UNTIL PersonDetails = SPACES
+       PERFORM GetPersonDetails
+     END-PERFORM.
+ GetPersonDetails.
+     ACCEPT PersonDetails.
+     IF PersonDetails NOT = SPACES
+       CALL "EditPersonDetails" USING PersonDetails, EditControlRec
+       IF EdtEditsPassed
+         PERFORM CheckDuplicateWPersonId
+         IF DuplicateFound
+           DISPLAY "Error - " PersonId " already entered this run"
+         ELSE
+           PERFORM RecordSeenWPersonId
+           RELEASE PersonDetails
+         END-IF
+       ELSE
+         DISPLAY "Error - " EDT-EDIT-MESSAGE
+       END-IF
+     END-IF.
+ BuildFromBulkLoadFile.
+     OPEN INPUT BulkLoadFile.
+*>   SORTPERSON.DAT only exists as the GIVING of the SORT verb wrapped
+*>   around this whole input procedure, so unlike a plain output file
+*>   there is nothing on disk to resume - every record released before
+*>   an abend was held in the sort's own work area and is gone with the
+*>   process. WS-RESTART-COUNT is kept (and still reported here) purely
+*>   so a restart's progress can be compared to the run it's redoing;
+*>   the file is always re-read and re-released from the beginning so
+*>   SORTPERSON.DAT comes out complete.
+     PERFORM ReadRestartPoint.
+     IF WS-RESTART-COUNT > ZERO
+       DISPLAY "Restarting bulk load - prior run reached record "
+           WS-RESTART-COUNT ", reprocessing from the beginning"
+     END-IF.
+     PERFORM UNTIL EndOfBulkLoad
+       READ BulkLoadFile INTO PersonDetails
+         AT END
+           SET EndOfBulkLoad TO TRUE
+         NOT AT END
+           CALL "EditPersonDetails" USING PersonDetails, EditControlRec
+           IF EdtEditsPassed
+             PERFORM CheckDuplicateWPersonId
+             IF DuplicateFound
+               DISPLAY "Error - " PersonId " already entered this run"
+             ELSE
+               PERFORM RecordSeenWPersonId
+               RELEASE PersonDetails
+             END-IF
+           ELSE
+             DISPLAY "Error - " EDT-EDIT-MESSAGE " for bulk record "
+                 PersonId
+           END-IF
+           ADD 1 TO WS-BULK-RECORD-COUNT
+           IF FUNCTION MOD (WS-BULK-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = ZERO
+             PERFORM WriteCheckpointRecord
+           END-IF
+       END-READ
+     END-PERFORM.
+     CLOSE BulkLoadFile.
+ ReadRestartPoint.
+     MOVE ZERO TO WS-RESTART-COUNT.
+     OPEN INPUT CheckpointFile.
+     IF WS-CHECKPOINT-STATUS = "00"
+       READ CheckpointFile
+         NOT AT END
+           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+       END-READ
+       CLOSE CheckpointFile
+     END-IF.
+ WriteCheckpointRecord.
+     OPEN OUTPUT CheckpointFile.
+     MOVE WS-BULK-RECORD-COUNT TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+ ClearRestartPoint.
+     OPEN OUTPUT CheckpointFile.
+     MOVE ZERO TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+ CheckDuplicateWPersonId.
+     MOVE "N" TO WS-DUPLICATE-FOUND.
+     PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+         UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR DuplicateFound
+       IF WS-SEEN-ID(WS-SEEN-IDX) = PersonId
+         SET DuplicateFound TO TRUE
+       END-IF
+     END-PERFORM.
+*>   Past 10000 distinct PersonIds this run, there is no room left to
+*>   record the next one, so CheckDuplicateWPersonId could no longer
+*>   tell a real duplicate from a new entry - rather than let that pass
+*>   unnoticed, the run is stopped here instead of producing a
+*>   SORTPERSON.DAT that silently stopped being duplicate-checked
+*>   partway through.
+ RecordSeenWPersonId.
+     IF WS-SEEN-COUNT < 10000
+       ADD 1 TO WS-SEEN-COUNT
+       MOVE PersonId TO WS-SEEN-ID(WS-SEEN-COUNT)
+     ELSE
+       DISPLAY "Fatal - more than 10000 distinct PersonIds entered "
+           "this run; duplicate checking cannot be guaranteed beyond "
+           "this point - stopping"
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+     END-IF.
