@@ -0,0 +1,188 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ReconcileExtracts.
+*> Periodic reconciliation job (req 046): SORTPERSON.DAT (from
+*> InputSort) and MALEPERSONS.DAT (from MaleSort) are both derived from
+*> PersonFile at some point in the past, but nothing else checks that
+*> they still agree with the live PERSONS.DAT as SeqWrite, SeqDelete,
+*> and ReadWriteRecords go on changing it. This reads each extract and
+*> looks its PersonId up in the current master, flagging entries that
+*> no longer exist there or whose fields have since drifted.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT SortedPersonFile ASSIGN TO "SORTPERSON.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SORTED-FILE-STATUS.
+     SELECT MalePersonFile ASSIGN TO "MALEPERSONS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-MALE-FILE-STATUS.
+     SELECT ReconcileReport ASSIGN TO "RECONCILE.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD SortedPersonFile.
+ 01 SortedPersonRec PIC X(70).
+ FD MalePersonFile.
+ 01 MalePersonRec PIC X(70).
+ FD ReconcileReport.
+ 01 ReconcileReportLine PIC X(80).
+ WORKING-STORAGE SECTION.
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-SORTED-FILE-STATUS PIC XX.
+ 01 WS-MALE-FILE-STATUS PIC XX.
+ 01 WS-EOF-SWITCH PIC X VALUE "N".
+    88 EndOfFile VALUE "Y".
+ 01 WS-SCAN-PERSON-DETAILS PIC X(70).
+ 01 WS-SCAN-PERSON REDEFINES WS-SCAN-PERSON-DETAILS.
+    05 SCAN-PERSON-ID PIC 9(6).
+    05 FILLER PIC X(64).
+ 01 WS-SORTED-CHECKED-COUNT  PIC 9(7) VALUE ZERO.
+ 01 WS-SORTED-MISSING-COUNT  PIC 9(7) VALUE ZERO.
+ 01 WS-SORTED-MISMATCH-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-MALE-CHECKED-COUNT    PIC 9(7) VALUE ZERO.
+ 01 WS-MALE-MISSING-COUNT    PIC 9(7) VALUE ZERO.
+ 01 WS-MALE-MISMATCH-COUNT   PIC 9(7) VALUE ZERO.
+ 01 WS-RECONCILE-DETAIL-LINE.
+    05 REC-SOURCE PIC X(16).
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 REC-PERSON-ID PIC Z(5)9.
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 REC-DETAIL PIC X(40).
+ 01 WS-RECONCILE-SUMMARY-LINE.
+    05 SUM-LABEL PIC X(34).
+    05 SUM-VALUE PIC Z(6)9.
+
+ PROCEDURE DIVISION.
+ Begin.
+     OPEN OUTPUT ReconcileReport.
+     PERFORM ReconcileSortedPersonFile.
+     PERFORM ReconcileMalePersonFile.
+     PERFORM WriteReconcileSummary.
+     CLOSE ReconcileReport.
+     STOP RUN.
+ ReconcileSortedPersonFile.
+     MOVE "N" TO WS-EOF-SWITCH.
+     OPEN INPUT SortedPersonFile.
+     OPEN INPUT PersonFile.
+     IF WS-SORTED-FILE-STATUS = "35"
+       SET EndOfFile TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfFile
+       READ SortedPersonFile INTO WS-SCAN-PERSON-DETAILS
+         AT END
+           SET EndOfFile TO TRUE
+         NOT AT END
+           ADD 1 TO WS-SORTED-CHECKED-COUNT
+           PERFORM CompareSortedRecordToMaster
+       END-READ
+     END-PERFORM.
+     IF WS-SORTED-FILE-STATUS NOT = "35"
+       CLOSE SortedPersonFile
+     END-IF.
+     IF WS-PERSON-FILE-STATUS NOT = "35"
+       CLOSE PersonFile
+     END-IF.
+ CompareSortedRecordToMaster.
+     IF WS-PERSON-FILE-STATUS = "35"
+       ADD 1 TO WS-SORTED-MISSING-COUNT
+       MOVE "SORTPERSON.DAT" TO REC-SOURCE
+       MOVE SCAN-PERSON-ID   TO REC-PERSON-ID
+       MOVE "PERSONS.DAT NOT FOUND" TO REC-DETAIL
+       PERFORM WriteReconcileDetailLine
+     ELSE
+       MOVE SCAN-PERSON-ID TO PersonId
+       READ PersonFile
+         INVALID KEY
+           ADD 1 TO WS-SORTED-MISSING-COUNT
+           MOVE "SORTPERSON.DAT" TO REC-SOURCE
+           MOVE SCAN-PERSON-ID   TO REC-PERSON-ID
+           MOVE "NOT FOUND IN PERSONS.DAT" TO REC-DETAIL
+           PERFORM WriteReconcileDetailLine
+         NOT INVALID KEY
+           IF WS-SCAN-PERSON-DETAILS NOT = PersonDetails
+             ADD 1 TO WS-SORTED-MISMATCH-COUNT
+             MOVE "SORTPERSON.DAT" TO REC-SOURCE
+             MOVE SCAN-PERSON-ID   TO REC-PERSON-ID
+             MOVE "FIELDS DIFFER FROM PERSONS.DAT" TO REC-DETAIL
+             PERFORM WriteReconcileDetailLine
+           END-IF
+       END-READ
+     END-IF.
+ ReconcileMalePersonFile.
+     MOVE "N" TO WS-EOF-SWITCH.
+     OPEN INPUT MalePersonFile.
+     OPEN INPUT PersonFile.
+     IF WS-MALE-FILE-STATUS = "35"
+       SET EndOfFile TO TRUE
+     END-IF.
+     PERFORM UNTIL EndOfFile
+       READ MalePersonFile INTO WS-SCAN-PERSON-DETAILS
+         AT END
+           SET EndOfFile TO TRUE
+         NOT AT END
+           ADD 1 TO WS-MALE-CHECKED-COUNT
+           PERFORM CompareMaleRecordToMaster
+       END-READ
+     END-PERFORM.
+     IF WS-MALE-FILE-STATUS NOT = "35"
+       CLOSE MalePersonFile
+     END-IF.
+     IF WS-PERSON-FILE-STATUS NOT = "35"
+       CLOSE PersonFile
+     END-IF.
+ CompareMaleRecordToMaster.
+     IF WS-PERSON-FILE-STATUS = "35"
+       ADD 1 TO WS-MALE-MISSING-COUNT
+       MOVE "MALEPERSONS.DAT" TO REC-SOURCE
+       MOVE SCAN-PERSON-ID    TO REC-PERSON-ID
+       MOVE "PERSONS.DAT NOT FOUND" TO REC-DETAIL
+       PERFORM WriteReconcileDetailLine
+     ELSE
+       MOVE SCAN-PERSON-ID TO PersonId
+       READ PersonFile
+         INVALID KEY
+           ADD 1 TO WS-MALE-MISSING-COUNT
+           MOVE "MALEPERSONS.DAT" TO REC-SOURCE
+           MOVE SCAN-PERSON-ID    TO REC-PERSON-ID
+           MOVE "NOT FOUND IN PERSONS.DAT" TO REC-DETAIL
+           PERFORM WriteReconcileDetailLine
+         NOT INVALID KEY
+           IF WS-SCAN-PERSON-DETAILS NOT = PersonDetails
+             ADD 1 TO WS-MALE-MISMATCH-COUNT
+             MOVE "MALEPERSONS.DAT" TO REC-SOURCE
+             MOVE SCAN-PERSON-ID    TO REC-PERSON-ID
+             MOVE "FIELDS DIFFER FROM PERSONS.DAT" TO REC-DETAIL
+             PERFORM WriteReconcileDetailLine
+           END-IF
+       END-READ
+     END-IF.
+ WriteReconcileDetailLine.
+     WRITE ReconcileReportLine FROM WS-RECONCILE-DETAIL-LINE.
+ WriteReconcileSummary.
+     MOVE SPACES TO ReconcileReportLine.
+     WRITE ReconcileReportLine.
+     MOVE "SORTPERSON.DAT RECORDS CHECKED"  TO SUM-LABEL.
+     MOVE WS-SORTED-CHECKED-COUNT           TO SUM-VALUE.
+     WRITE ReconcileReportLine FROM WS-RECONCILE-SUMMARY-LINE.
+     MOVE "SORTPERSON.DAT MISSING FROM MASTER" TO SUM-LABEL.
+     MOVE WS-SORTED-MISSING-COUNT           TO SUM-VALUE.
+     WRITE ReconcileReportLine FROM WS-RECONCILE-SUMMARY-LINE.
+     MOVE "SORTPERSON.DAT FIELD MISMATCHES" TO SUM-LABEL.
+     MOVE WS-SORTED-MISMATCH-COUNT          TO SUM-VALUE.
+     WRITE ReconcileReportLine FROM WS-RECONCILE-SUMMARY-LINE.
+     MOVE "MALEPERSONS.DAT RECORDS CHECKED" TO SUM-LABEL.
+     MOVE WS-MALE-CHECKED-COUNT             TO SUM-VALUE.
+     WRITE ReconcileReportLine FROM WS-RECONCILE-SUMMARY-LINE.
+     MOVE "MALEPERSONS.DAT MISSING FROM MASTER" TO SUM-LABEL.
+     MOVE WS-MALE-MISSING-COUNT             TO SUM-VALUE.
+     WRITE ReconcileReportLine FROM WS-RECONCILE-SUMMARY-LINE.
+     MOVE "MALEPERSONS.DAT FIELD MISMATCHES" TO SUM-LABEL.
+     MOVE WS-MALE-MISMATCH-COUNT            TO SUM-VALUE.
+     WRITE ReconcileReportLine FROM WS-RECONCILE-SUMMARY-LINE.
