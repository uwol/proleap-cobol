@@ -0,0 +1,114 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SeqWrite.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT AuditFile ASSIGN TO "PERSONS.AUDIT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CheckpointFile ASSIGN TO "SEQWRITE.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD AuditFile.
+ COPY AUDITREC.
+ FD CheckpointFile.
+ COPY CHECKPOINTREC.
+ WORKING-STORAGE SECTION.
+*> Checkpoint/restart: if a prior run of this batch entry job (SYSIN
+*> fed) was interrupted, WS-RESTART-COUNT input records already added
+*> are skipped before entry resumes.
+ 01 WS-CHECKPOINT-STATUS PIC XX.
+ 01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-SKIP-IDX PIC 9(7).
+*> PersonId/PersonName/date-of-birth checks are done by the shared
+*> EditPersonDetails subprogram (see req 041).
+ COPY EDITCTLREC.
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-OPERATOR-ID PIC X(8).
+ 01 WS-TS-DATE PIC 9(8).
+ 01 WS-TS-TIME PIC 9(8).
+
+ PROCEDURE DIVISION.
+ Begin.
+     DISPLAY "Enter operator ID: ".
+     ACCEPT WS-OPERATOR-ID.
+     PERFORM ReadRestartPoint.
+     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+     IF WS-RESTART-COUNT > ZERO
+       PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+           UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+         ACCEPT PersonDetails
+       END-PERFORM
+     END-IF.
+     PERFORM GetPersonDetails.
+     PERFORM UNTIL PersonDetails = SPACES
+       PERFORM GetPersonDetails
+     END-PERFORM.
+     PERFORM ClearRestartPoint.
+     STOP RUN.
+ ReadRestartPoint.
+     MOVE ZERO TO WS-RESTART-COUNT.
+     OPEN INPUT CheckpointFile.
+     IF WS-CHECKPOINT-STATUS = "00"
+       READ CheckpointFile
+         NOT AT END
+           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+       END-READ
+       CLOSE CheckpointFile
+     END-IF.
+ WriteCheckpointRecord.
+     OPEN OUTPUT CheckpointFile.
+     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+ ClearRestartPoint.
+     OPEN OUTPUT CheckpointFile.
+     MOVE ZERO TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+ GetPersonDetails.
+     ACCEPT PersonDetails.
+     IF PersonDetails NOT = SPACES
+       CALL "EditPersonDetails" USING PersonDetails, EditControlRec
+       IF EdtEditsPassed
+         PERFORM WriteNewPerson
+       ELSE
+         DISPLAY "Error - " EDT-EDIT-MESSAGE
+       END-IF
+     END-IF.
+*>   PersonFile is keyed on PersonId, so the indexed WRITE itself
+*>   rejects a duplicate - no separate scan needed.
+ WriteNewPerson.
+     OPEN I-O PersonFile.
+     IF WS-PERSON-FILE-STATUS = "35"
+       OPEN OUTPUT PersonFile
+       CLOSE PersonFile
+       OPEN I-O PersonFile
+     END-IF.
+     WRITE PersonDetails
+       INVALID KEY
+         DISPLAY "Error - " PersonId " already exists in file"
+       NOT INVALID KEY
+         PERFORM WriteAuditRecord
+         ADD 1 TO WS-RECORD-COUNT
+         PERFORM WriteCheckpointRecord
+     END-WRITE.
+     CLOSE PersonFile.
+ WriteAuditRecord.
+     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+     ACCEPT WS-TS-TIME FROM TIME.
+     OPEN EXTEND AuditFile.
+     MOVE WS-OPERATOR-ID TO AuditOperatorId.
+     STRING WS-TS-DATE WS-TS-TIME DELIMITED BY SIZE INTO AuditTimestamp.
+     MOVE PersonId TO AuditPersonId.
+     MOVE "ADD" TO AuditAction.
+     WRITE AuditRec.
+     CLOSE AuditFile.
