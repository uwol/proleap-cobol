@@ -0,0 +1,106 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ArchivePurge.
+*> Year-end retirement pass over PERSONS.DAT: a record whose age (run
+*> year minus YOBirth) meets or exceeds the retention period is written
+*> to PERSONS.HISTORY and removed from the live file, the same
+*> archive-then-remove pattern SeqDelete uses for an operator-keyed
+*> delete, just driven by the retention rule instead of a keyed prompt.
+*> PersonDetails carries no "last activity" field and cross-referencing
+*> PERSONS.AUDIT for one would mean joining two files by key just to
+*> retire old births, so DateOfBirth is the retention basis here.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT HistoryFile ASSIGN TO "PERSONS.HISTORY"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT PurgeReport ASSIGN TO "PURGE.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT AuditFile ASSIGN TO "PERSONS.AUDIT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD HistoryFile.
+ 01 HistoryRec PIC X(70).
+ FD PurgeReport.
+ 01 PurgeReportLine PIC X(80).
+ FD AuditFile.
+ COPY AUDITREC.
+ WORKING-STORAGE SECTION.
+ 01 WS-AUDIT-OPERATOR-ID PIC X(8) VALUE "BATCH".
+ 01 WS-TS-DATE PIC 9(8).
+ 01 WS-TS-TIME PIC 9(8).
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-EOF-SWITCH PIC X VALUE "N".
+    88 EndOfPersonFile VALUE "Y".
+ 01 WS-RUN-DATE PIC 9(8).
+ 01 WS-RUN-DATE-FIELDS REDEFINES WS-RUN-DATE.
+    05 WS-CURRENT-YEAR PIC 9(4).
+    05 FILLER          PIC 9(4).
+ 01 WS-RETENTION-YEARS PIC 9(3) VALUE 100.
+ 01 WS-AGE PIC S9(5).
+ 01 WS-PURGE-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-KEPT-COUNT  PIC 9(7) VALUE ZERO.
+ 01 WS-SUMMARY-LINE.
+    05 SUM-LABEL PIC X(30).
+    05 SUM-VALUE PIC Z(6)9.
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     OPEN I-O PersonFile.
+     IF WS-PERSON-FILE-STATUS = "35"
+       DISPLAY "PERSONS.DAT not found - nothing to archive"
+     ELSE
+*>     PERSONS.HISTORY accumulates across every year-end run (see req
+*>     038's own header comment above) - OPEN OUTPUT here would destroy
+*>     every prior year's archived records, so it is opened EXTEND the
+*>     same way PERSONS.ARCHIVE/PERSONS.AUDIT are in SeqDelete.
+       OPEN EXTEND HistoryFile
+       PERFORM UNTIL EndOfPersonFile
+         READ PersonFile
+           AT END
+             SET EndOfPersonFile TO TRUE
+           NOT AT END
+             PERFORM EvaluateRetention
+         END-READ
+       END-PERFORM
+       CLOSE HistoryFile
+       CLOSE PersonFile
+       PERFORM WritePurgeSummary
+     END-IF.
+     STOP RUN.
+ EvaluateRetention.
+     COMPUTE WS-AGE = WS-CURRENT-YEAR - YOBirth.
+     IF WS-AGE >= WS-RETENTION-YEARS
+       WRITE HistoryRec FROM PersonDetails
+       DELETE PersonFile
+       ADD 1 TO WS-PURGE-COUNT
+       PERFORM WriteAuditRecord
+     ELSE
+       ADD 1 TO WS-KEPT-COUNT
+     END-IF.
+ WriteAuditRecord.
+     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+     ACCEPT WS-TS-TIME FROM TIME.
+     OPEN EXTEND AuditFile.
+     MOVE WS-AUDIT-OPERATOR-ID TO AuditOperatorId.
+     STRING WS-TS-DATE WS-TS-TIME DELIMITED BY SIZE INTO AuditTimestamp.
+     MOVE PersonId TO AuditPersonId.
+     MOVE "DELETE" TO AuditAction.
+     WRITE AuditRec.
+     CLOSE AuditFile.
+ WritePurgeSummary.
+     OPEN OUTPUT PurgeReport.
+     MOVE "RECORDS ARCHIVED AND PURGED" TO SUM-LABEL.
+     MOVE WS-PURGE-COUNT                TO SUM-VALUE.
+     WRITE PurgeReportLine FROM WS-SUMMARY-LINE.
+     MOVE "RECORDS RETAINED"            TO SUM-LABEL.
+     MOVE WS-KEPT-COUNT                 TO SUM-VALUE.
+     WRITE PurgeReportLine FROM WS-SUMMARY-LINE.
+     CLOSE PurgeReport.
