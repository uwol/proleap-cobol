@@ -0,0 +1,100 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ResubmitRejects.
+*> Once ReadWriteRecords suspends a rejected transaction to REJECT.SUS,
+*> it just sits there - this job reads the suspense file, lets an
+*> operator supply a corrected PersonId for each suspended entry, and
+*> appends the corrected transaction to TRANSINS.DAT so it feeds back
+*> through ReadWriteRecords' merge logic on the next cycle. Entries the
+*> operator declines to resubmit stay suspended for a later run.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT RejectFile ASSIGN TO "REJECT.SUS"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REJECT-FILE-STATUS.
+     SELECT RejectFileTemp ASSIGN TO "REJECT.SUS.TMP"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT TransFile ASSIGN TO WS-TRANS-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD RejectFile.
+ 01 RejectRec PIC X(71).
+ FD RejectFileTemp.
+ 01 RejectTempRec PIC X(71).
+ FD TransFile.
+ COPY TRANSREC.
+ WORKING-STORAGE SECTION.
+ 01 WS-REJECT-FILE-STATUS PIC XX.
+ 01 WS-REJECT-EOF PIC X VALUE "N".
+    88 EndOfReject VALUE "Y".
+ 01 WS-RESUBMIT-ANSWER PIC X VALUE "N".
+    88 ResubmitYes VALUE "Y".
+ 01 WS-CORRECTED-PERSON-ID PIC 9(6).
+ 01 WS-RESUBMIT-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-KEPT-COUNT PIC 9(7) VALUE ZERO.
+*> Resubmitted transactions are appended to today's date-stamped
+*> TRANSINS.DAT generation so the next ReadWriteRecords run - reading
+*> that same generation - picks them up.
+ 01 WS-RUN-DATE PIC 9(8).
+ 01 WS-TRANS-FILENAME PIC X(20).
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     STRING "TRANSINS." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-TRANS-FILENAME.
+     OPEN INPUT RejectFile.
+     IF WS-REJECT-FILE-STATUS = "35"
+       DISPLAY "No rejected transactions to resubmit"
+     ELSE
+       OPEN OUTPUT RejectFileTemp
+       PERFORM UNTIL EndOfReject
+         READ RejectFile
+           AT END
+             SET EndOfReject TO TRUE
+           NOT AT END
+             PERFORM ResubmitOrKeep
+         END-READ
+       END-PERFORM
+       CLOSE RejectFile
+       CLOSE RejectFileTemp
+       PERFORM CopyTempBackToRejectFile
+     END-IF.
+     DISPLAY "Transactions resubmitted: " WS-RESUBMIT-COUNT.
+     DISPLAY "Transactions still suspended: " WS-KEPT-COUNT.
+     STOP RUN.
+ ResubmitOrKeep.
+     MOVE RejectRec TO TransRecord.
+     DISPLAY "Suspended transaction for PersonId " TransPersonId
+         " (code " TransCode "): " TransPersonName.
+     DISPLAY "Resubmit this transaction (Y/N)? ".
+     ACCEPT WS-RESUBMIT-ANSWER.
+     IF ResubmitYes
+       DISPLAY "Enter corrected PersonId (0 to keep " TransPersonId "): "
+       ACCEPT WS-CORRECTED-PERSON-ID
+       IF WS-CORRECTED-PERSON-ID NOT = ZERO
+         MOVE WS-CORRECTED-PERSON-ID TO TransPersonId
+       END-IF
+       OPEN EXTEND TransFile
+       WRITE TransRecord
+       CLOSE TransFile
+       ADD 1 TO WS-RESUBMIT-COUNT
+     ELSE
+       WRITE RejectTempRec FROM RejectRec
+       ADD 1 TO WS-KEPT-COUNT
+     END-IF.
+ CopyTempBackToRejectFile.
+     MOVE "N" TO WS-REJECT-EOF.
+     OPEN INPUT RejectFileTemp.
+     OPEN OUTPUT RejectFile.
+     PERFORM UNTIL EndOfReject
+       READ RejectFileTemp
+         AT END
+           SET EndOfReject TO TRUE
+         NOT AT END
+           WRITE RejectRec FROM RejectTempRec
+       END-READ
+     END-PERFORM.
+     CLOSE RejectFileTemp.
+     CLOSE RejectFile.
