@@ -0,0 +1,341 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. MakeSummaryFile.
+*> Control-break summary of SALES.DAT (assumed grouped by
+*> SalesPersonId) into SUMMARY.DAT, one record per salesperson, with
+*> the salesperson's name looked up from PERSONS.DAT the same way
+*> SeqWrite/SeqMaint scan it for a duplicate-key check.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT SalesFile ASSIGN TO WS-SALES-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SALES-FILE-STATUS.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-PERSON-FILE-STATUS.
+     SELECT SummaryFile ASSIGN TO WS-SUMMARY-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT SummaryReport ASSIGN TO "MSF.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT SummaryCsvFile ASSIGN TO WS-SUMMARY-CSV-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CheckpointFile ASSIGN TO "MSF.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+*>   The report line count feeding MSF.RPT's footer lives in its own
+*>   checkpoint file rather than widening the shared CHECKPOINTREC.cpy
+*>   every other restartable job also uses (same pattern as SeqRead's
+*>   decade-table checkpoint).
+     SELECT ReportCheckpointFile ASSIGN TO "MSF.REPORT.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REPORT-CKPT-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD SalesFile.
+ COPY SALESREC.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD SummaryFile.
+ COPY SUMMARYREC.
+ FD SummaryReport.
+ 01 SummaryReportLine PIC X(80).
+ FD SummaryCsvFile.
+ 01 SummaryCsvRec PIC X(100).
+ FD CheckpointFile.
+ COPY CHECKPOINTREC.
+ FD ReportCheckpointFile.
+ 01 ReportCheckpointRec.
+    05 CKPT-REPORT-COUNT PIC 9(7).
+ WORKING-STORAGE SECTION.
+*> Checkpoint/restart: WS-RESTART-COUNT sales records (already rolled
+*> into SUMMARY.DAT) are skipped before the control-break resumes. A
+*> restart can only land cleanly on a salesperson/period boundary, so
+*> the checkpoint is only taken right after WriteSummaryRecord closes
+*> a group, never mid-group.
+ 01 WS-CHECKPOINT-STATUS PIC XX.
+ 01 WS-REPORT-CKPT-STATUS PIC XX.
+ 01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-SKIP-IDX PIC 9(7).
+*> SALES.DAT and SUMMARY.DAT are read/written as date-stamped
+*> generations (one file per run date) instead of a fixed literal name,
+*> so a prior day's sales detail and summary stay around after today's
+*> run instead of being overwritten.
+ 01 WS-RUN-DATE PIC 9(8).
+ 01 WS-SALES-FILENAME PIC X(20).
+ 01 WS-SUMMARY-FILENAME PIC X(20).
+*> CSV export of SUMMARY.DAT for spreadsheets/BI tooling that can't
+*> load the fixed-format flat file directly (see req 042), generation-
+*> dated the same as SUMMARY.DAT itself.
+ 01 WS-SUMMARY-CSV-FILENAME PIC X(20).
+ 01 WS-CSV-LINE PIC X(100).
+ 01 WS-SALES-FILE-STATUS PIC XX.
+ 01 WS-PERSON-FILE-STATUS PIC XX.
+ 01 WS-SALES-EOF PIC X VALUE "N".
+    88 EndOfSales VALUE "Y".
+ 01 WS-CURRENT-PERSON-ID PIC 9(6) VALUE ZERO.
+ 01 WS-CURRENT-QTY-TOTAL PIC 9(7) VALUE ZERO.
+ 01 WS-CURRENT-AMOUNT-TOTAL PIC S9(9)V99 VALUE ZERO.
+ 01 WS-TRANS-PERIOD.
+    05 WS-TRANS-PERIOD-YEAR  PIC 9(4).
+    05 WS-TRANS-PERIOD-MONTH PIC 9(2).
+ 01 WS-CURRENT-PERIOD.
+    05 WS-CURRENT-PERIOD-YEAR  PIC 9(4).
+    05 WS-CURRENT-PERIOD-MONTH PIC 9(2).
+*> Commission tiers by units sold in the period: over 50 -> 3%,
+*> over 200 -> 5%, over 500 -> 8%. Ascending order matters -
+*> ComputeCommission keeps the highest tier met.
+ 01 COMMISSION-RATE-VALUES.
+    05 FILLER PIC X(9) VALUE "000005003".
+    05 FILLER PIC X(9) VALUE "000020005".
+    05 FILLER PIC X(9) VALUE "000050008".
+ 01 COMMISSION-RATE-TABLE REDEFINES COMMISSION-RATE-VALUES.
+    05 COMMISSION-BRACKET OCCURS 3 TIMES.
+       10 COMMISSION-QTY-BOUNDARY PIC 9(7).
+       10 COMMISSION-PERCENT      PIC 99.
+ 77 COMMISSION-BRACKET-COUNT PIC 9 VALUE 3.
+ 77 WS-COMMISSION-IDX        PIC 9.
+ 77 WS-COMMISSION-PERCENT    PIC 99.
+*> MSF.RPT is a headed, paginated listing of the summary records this
+*> run produces, built from the shared PrintReport utility (see req
+*> 040) the same way SeqRead and MaleSort build their reports.
+ COPY PRINTCTLREC.
+ 01 WS-REPORT-LINES-ON-PAGE  PIC 9(3) VALUE 99.
+ 01 WS-REPORT-LINES-PER-PAGE PIC 9(3) VALUE 20.
+ 01 WS-REPORT-COUNT          PIC 9(7) VALUE ZERO.
+ 01 WS-REPORT-HEADING-LINE-2.
+    05 FILLER PIC X(10) VALUE "PERSON ID".
+    05 FILLER PIC X(11) VALUE SPACES.
+    05 FILLER PIC X(20) VALUE "NAME".
+    05 FILLER PIC X(2)  VALUE SPACES.
+    05 FILLER PIC X(8)  VALUE "PERIOD".
+    05 FILLER PIC X(4)  VALUE SPACES.
+    05 FILLER PIC X(5)  VALUE "QTY".
+    05 FILLER PIC X(6)  VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "AMOUNT".
+ 01 WS-REPORT-DETAIL-LINE.
+    05 RPT-PERSON-ID   PIC ZZZZZ9.
+    05 FILLER          PIC X(15) VALUE SPACES.
+    05 RPT-PERSON-NAME PIC X(20).
+    05 FILLER          PIC X(2)  VALUE SPACES.
+    05 RPT-PERIOD      PIC 9(6).
+    05 FILLER          PIC X(4)  VALUE SPACES.
+    05 RPT-QTY         PIC ZZZZZZ9.
+    05 FILLER          PIC X(2)  VALUE SPACES.
+    05 RPT-AMOUNT      PIC Z(7)9.99-.
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     STRING "SALES." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-SALES-FILENAME.
+     STRING "SUMMARY." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-SUMMARY-FILENAME.
+     STRING "SUMMARY." WS-RUN-DATE ".CSV" DELIMITED BY SIZE
+         INTO WS-SUMMARY-CSV-FILENAME.
+     OPEN INPUT SalesFile.
+     PERFORM ReadRestartPoint.
+*>   A restart resumes SUMMARY.DAT/MSF.RPT/the CSV already holding every
+*>   group written before the checkpoint - OPEN OUTPUT here would
+*>   truncate them, so a restart opens EXTEND instead and skips
+*>   rewriting the CSV header.
+     IF WS-RESTART-COUNT = ZERO
+       OPEN OUTPUT SummaryFile
+       OPEN OUTPUT SummaryReport
+       OPEN OUTPUT SummaryCsvFile
+       MOVE "PERSONID,PERSONNAME,PERIOD,TOTALQTY,TOTALAMOUNT,COMMISSION"
+           TO SummaryCsvRec
+       WRITE SummaryCsvRec
+     ELSE
+       OPEN EXTEND SummaryFile
+       OPEN EXTEND SummaryReport
+       OPEN EXTEND SummaryCsvFile
+     END-IF.
+     MOVE "SALES SUMMARY REPORT" TO PRC-REPORT-TITLE.
+     MOVE WS-RUN-DATE            TO PRC-RUN-DATE.
+     MOVE ZERO                   TO PRC-PAGE-NUMBER.
+     IF WS-SALES-FILE-STATUS = "35"
+       SET EndOfSales TO TRUE
+     END-IF.
+     IF NOT EndOfSales
+       IF WS-RESTART-COUNT > ZERO
+         PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+             UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR EndOfSales
+           PERFORM ReadSalesRecord
+         END-PERFORM
+       END-IF
+       IF NOT EndOfSales
+         PERFORM ReadSalesRecord
+       END-IF
+     END-IF.
+     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+     IF NOT EndOfSales
+       PERFORM ComputeTransPeriod
+       PERFORM StartNewGroup
+       PERFORM UNTIL EndOfSales
+         IF SalesPersonId NOT = WS-CURRENT-PERSON-ID
+             OR WS-TRANS-PERIOD NOT = WS-CURRENT-PERIOD
+           PERFORM WriteSummaryRecord
+           PERFORM WriteCheckpointRecord
+           PERFORM StartNewGroup
+         END-IF
+         ADD SalesQtySold TO WS-CURRENT-QTY-TOTAL
+         ADD SalesAmount  TO WS-CURRENT-AMOUNT-TOTAL
+         ADD 1 TO WS-RECORD-COUNT
+         PERFORM ReadSalesRecord
+         IF NOT EndOfSales
+           PERFORM ComputeTransPeriod
+         END-IF
+       END-PERFORM
+       PERFORM WriteSummaryRecord
+     END-IF.
+     PERFORM WriteSummaryReportFooter.
+     IF WS-SALES-FILE-STATUS NOT = "35"
+       CLOSE SalesFile
+     END-IF.
+     CLOSE SummaryFile.
+     CLOSE SummaryReport.
+     CLOSE SummaryCsvFile.
+     PERFORM ClearRestartPoint.
+     STOP RUN.
+ ReadRestartPoint.
+     MOVE ZERO TO WS-RESTART-COUNT.
+     OPEN INPUT CheckpointFile.
+     IF WS-CHECKPOINT-STATUS = "00"
+       READ CheckpointFile
+         NOT AT END
+           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+       END-READ
+       CLOSE CheckpointFile
+     END-IF.
+     IF WS-RESTART-COUNT > ZERO
+       OPEN INPUT ReportCheckpointFile
+       IF WS-REPORT-CKPT-STATUS = "00"
+         READ ReportCheckpointFile
+           NOT AT END
+             MOVE CKPT-REPORT-COUNT TO WS-REPORT-COUNT
+         END-READ
+         CLOSE ReportCheckpointFile
+       END-IF
+     END-IF.
+ WriteCheckpointRecord.
+     OPEN OUTPUT CheckpointFile.
+     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT ReportCheckpointFile.
+     MOVE WS-REPORT-COUNT TO CKPT-REPORT-COUNT.
+     WRITE ReportCheckpointRec.
+     CLOSE ReportCheckpointFile.
+ ClearRestartPoint.
+     OPEN OUTPUT CheckpointFile.
+     MOVE ZERO TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT ReportCheckpointFile.
+     MOVE ZERO TO CKPT-REPORT-COUNT.
+     WRITE ReportCheckpointRec.
+     CLOSE ReportCheckpointFile.
+ ReadSalesRecord.
+     READ SalesFile
+       AT END
+         SET EndOfSales TO TRUE
+     END-READ.
+ ComputeTransPeriod.
+     MOVE SalesTransYear  TO WS-TRANS-PERIOD-YEAR.
+     MOVE SalesTransMonth TO WS-TRANS-PERIOD-MONTH.
+ StartNewGroup.
+     MOVE SalesPersonId TO WS-CURRENT-PERSON-ID.
+     MOVE WS-TRANS-PERIOD TO WS-CURRENT-PERIOD.
+     MOVE ZERO TO WS-CURRENT-QTY-TOTAL.
+     MOVE ZERO TO WS-CURRENT-AMOUNT-TOTAL.
+ WriteSummaryRecord.
+     MOVE WS-CURRENT-PERSON-ID    TO SummaryPersonId.
+     PERFORM LookupPersonName.
+     MOVE WS-CURRENT-PERIOD       TO SummaryPeriod.
+     MOVE WS-CURRENT-QTY-TOTAL    TO SummaryTotalQty.
+     MOVE WS-CURRENT-AMOUNT-TOTAL TO SummaryTotalAmount.
+     PERFORM ComputeCommission.
+     WRITE SalesSummaryRec.
+     PERFORM WriteSummaryReportLine.
+     PERFORM WriteSummaryCsvLine.
+ ComputeCommission.
+     MOVE ZERO TO WS-COMMISSION-PERCENT.
+     PERFORM VARYING WS-COMMISSION-IDX FROM 1 BY 1
+         UNTIL WS-COMMISSION-IDX > COMMISSION-BRACKET-COUNT
+       IF WS-CURRENT-QTY-TOTAL > COMMISSION-QTY-BOUNDARY (WS-COMMISSION-IDX)
+         MOVE COMMISSION-PERCENT (WS-COMMISSION-IDX)
+             TO WS-COMMISSION-PERCENT
+       END-IF
+     END-PERFORM.
+     IF WS-COMMISSION-PERCENT > ZERO
+       COMPUTE SummaryCommission ROUNDED =
+           WS-CURRENT-AMOUNT-TOTAL * WS-COMMISSION-PERCENT / 100
+     ELSE
+       MOVE ZERO TO SummaryCommission
+     END-IF.
+ WriteSummaryReportLine.
+     IF WS-REPORT-LINES-ON-PAGE >= WS-REPORT-LINES-PER-PAGE
+       PERFORM WriteSummaryReportHeading
+     END-IF.
+     MOVE SummaryPersonId    TO RPT-PERSON-ID.
+     MOVE SummaryPersonName  TO RPT-PERSON-NAME.
+     MOVE SummaryPeriod      TO RPT-PERIOD.
+     MOVE SummaryTotalQty    TO RPT-QTY.
+     MOVE SummaryTotalAmount TO RPT-AMOUNT.
+     WRITE SummaryReportLine FROM WS-REPORT-DETAIL-LINE.
+     ADD 1 TO WS-REPORT-LINES-ON-PAGE.
+     ADD 1 TO WS-REPORT-COUNT.
+ WriteSummaryReportHeading.
+     SET PrcBuildHeading TO TRUE.
+     CALL "PrintReport" USING PrintControlRec.
+     IF PRC-PAGE-NUMBER > 1
+       MOVE SPACES TO SummaryReportLine
+       WRITE SummaryReportLine
+       BEFORE ADVANCING PAGE
+     END-IF.
+     WRITE SummaryReportLine FROM PRC-OUTPUT-LINE.
+     MOVE SPACES TO SummaryReportLine.
+     WRITE SummaryReportLine.
+     WRITE SummaryReportLine FROM WS-REPORT-HEADING-LINE-2.
+     MOVE SPACES TO SummaryReportLine.
+     WRITE SummaryReportLine.
+     MOVE ZERO TO WS-REPORT-LINES-ON-PAGE.
+ WriteSummaryCsvLine.
+     STRING
+         SummaryPersonId                  DELIMITED BY SIZE
+         ","                              DELIMITED BY SIZE
+         FUNCTION TRIM(SummaryPersonName) DELIMITED BY SIZE
+         ","                              DELIMITED BY SIZE
+         SummaryPeriod                    DELIMITED BY SIZE
+         ","                              DELIMITED BY SIZE
+         SummaryTotalQty                  DELIMITED BY SIZE
+         ","                              DELIMITED BY SIZE
+         SummaryTotalAmount               DELIMITED BY SIZE
+         ","                              DELIMITED BY SIZE
+         SummaryCommission                DELIMITED BY SIZE
+         INTO WS-CSV-LINE.
+     MOVE WS-CSV-LINE TO SummaryCsvRec.
+     WRITE SummaryCsvRec.
+ WriteSummaryReportFooter.
+     SET PrcBuildFooter TO TRUE.
+     MOVE WS-REPORT-COUNT TO PRC-DETAIL-COUNT.
+     CALL "PrintReport" USING PrintControlRec.
+     MOVE SPACES TO SummaryReportLine.
+     WRITE SummaryReportLine.
+     WRITE SummaryReportLine FROM PRC-OUTPUT-LINE.
+ LookupPersonName.
+     MOVE SPACES TO SummaryPersonName.
+     MOVE WS-CURRENT-PERSON-ID TO PersonId.
+     OPEN INPUT PersonFile.
+     IF WS-PERSON-FILE-STATUS NOT = "35"
+       READ PersonFile
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE PersonName TO SummaryPersonName
+       END-READ
+       CLOSE PersonFile
+     END-IF.
