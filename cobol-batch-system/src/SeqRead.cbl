@@ -0,0 +1,256 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SeqRead.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PersonFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         RECORD KEY IS PersonId.
+     SELECT PersonReport ASSIGN TO "PERSONS.RPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CheckpointFile ASSIGN TO "SEQREAD.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+     SELECT DecadeCheckpointFile ASSIGN TO "SEQREAD.DECADES.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-DECADE-CKPT-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD PersonFile.
+ COPY PERSONREC.
+ FD PersonReport.
+ 01 PersonReportLine PIC X(80).
+ FD CheckpointFile.
+ COPY CHECKPOINTREC.
+*> The age-band counters live in their own checkpoint file rather than
+*> widening the shared CHECKPOINTREC.cpy every other restartable job
+*> also uses - they are specific to this report's footer.
+ FD DecadeCheckpointFile.
+ 01 DecadeCheckpointRec.
+    05 DCKPT-DECADE-COUNT OCCURS 20 TIMES PIC 9(5).
+ WORKING-STORAGE SECTION.
+*> Checkpoint/restart: if a prior run was interrupted, WS-RESTART-COUNT
+*> records are skipped (already reported) before listing resumes. The
+*> age-band counters tallied before the checkpoint are restored the
+*> same way, and PersonReport resumes with OPEN EXTEND instead of
+*> OPEN OUTPUT so the detail lines already written aren't lost.
+ 01 WS-CHECKPOINT-STATUS PIC XX.
+ 01 WS-DECADE-CKPT-STATUS PIC XX.
+ 01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+ 01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-SKIP-IDX PIC 9(7).
+ 01 WS-EOF-SWITCH PIC X VALUE "N".
+    88 EndOfPersonFile VALUE "Y".
+ 01 WS-CRITERIA-TYPE PIC X VALUE "A".
+    88 SelectByYearRange VALUE "Y".
+    88 SelectByNameRange VALUE "N".
+    88 SelectAll         VALUE "A".
+ 01 WS-YEAR-FROM PIC 9(4).
+ 01 WS-YEAR-TO   PIC 9(4).
+ 01 WS-NAME-FROM PIC X(20).
+ 01 WS-NAME-TO   PIC X(20).
+ 01 WS-RECORD-MATCHES PIC X VALUE "N".
+    88 RecordMatches VALUE "Y".
+ 01 WS-RUN-DATE PIC 9(8).
+ 01 WS-LINES-ON-PAGE PIC 9(3) VALUE 99.
+ 01 WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+*> Page heading/footer lines are built by the shared PrintReport
+*> utility (see req 040); this job only supplies the title and its own
+*> report-specific column-header line.
+ COPY PRINTCTLREC.
+ 01 WS-HEADING-LINE-2.
+    05 FILLER PIC X(10) VALUE "PERSON ID".
+    05 FILLER PIC X(11) VALUE SPACES.
+    05 FILLER PIC X(20) VALUE "NAME".
+    05 FILLER PIC X(5)  VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "BIRTH YEAR".
+ 01 WS-DETAIL-LINE.
+    05 DTL-PERSON-ID   PIC ZZZZZ9.
+    05 FILLER          PIC X(15) VALUE SPACES.
+    05 DTL-PERSON-NAME PIC X(20).
+    05 FILLER          PIC X(5)  VALUE SPACES.
+    05 DTL-YOBIRTH     PIC 9(4).
+*> One counter per birth decade from the 1900s (index 1) through the
+*> 2090s (index 20), for the age-band footer written at end of run.
+ 01 WS-DECADE-TABLE.
+    05 WS-DECADE-COUNT OCCURS 20 TIMES PIC 9(5) VALUE ZERO.
+ 01 WS-DECADE-IDX PIC 99.
+ 01 WS-FOOTER-LINE.
+    05 FTR-DECADE-LABEL PIC 9(4).
+    05 FILLER           PIC X(2) VALUE "0s".
+    05 FILLER           PIC X(4) VALUE " -  ".
+    05 FTR-DECADE-COUNT PIC ZZZZ9.
+
+ PROCEDURE DIVISION.
+ Begin.
+     PERFORM GetSelectionCriteria.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     MOVE "PERSON LISTING" TO PRC-REPORT-TITLE.
+     MOVE WS-RUN-DATE      TO PRC-RUN-DATE.
+     MOVE ZERO             TO PRC-PAGE-NUMBER.
+     OPEN INPUT PersonFile.
+     PERFORM ReadRestartPoint.
+     IF WS-RESTART-COUNT > ZERO
+       OPEN EXTEND PersonReport
+     ELSE
+       OPEN OUTPUT PersonReport
+     END-IF.
+     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+     PERFORM ReadNextPerson.
+     IF WS-RESTART-COUNT > ZERO
+       PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+           UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR EndOfPersonFile
+         PERFORM ReadNextPerson
+       END-PERFORM
+     END-IF.
+     PERFORM UNTIL EndOfPersonFile
+       PERFORM EvaluateCriteria
+       IF RecordMatches
+         PERFORM WriteDetailLine
+         PERFORM TallyAgeBand
+       END-IF
+       ADD 1 TO WS-RECORD-COUNT
+       IF FUNCTION MOD (WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = ZERO
+         PERFORM WriteCheckpointRecord
+       END-IF
+       PERFORM ReadNextPerson
+     END-PERFORM.
+     PERFORM WriteAgeBandFooter.
+     PERFORM WriteReportTrailer.
+     CLOSE PersonFile.
+     CLOSE PersonReport.
+     PERFORM ClearRestartPoint.
+     STOP RUN.
+ ReadRestartPoint.
+     MOVE ZERO TO WS-RESTART-COUNT.
+     OPEN INPUT CheckpointFile.
+     IF WS-CHECKPOINT-STATUS = "00"
+       READ CheckpointFile
+         NOT AT END
+           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+       END-READ
+       CLOSE CheckpointFile
+     END-IF.
+     IF WS-RESTART-COUNT > ZERO
+       OPEN INPUT DecadeCheckpointFile
+       IF WS-DECADE-CKPT-STATUS = "00"
+         READ DecadeCheckpointFile
+           NOT AT END
+             MOVE DecadeCheckpointRec TO WS-DECADE-TABLE
+         END-READ
+         CLOSE DecadeCheckpointFile
+       END-IF
+     END-IF.
+ WriteCheckpointRecord.
+     OPEN OUTPUT CheckpointFile.
+     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT DecadeCheckpointFile.
+     MOVE WS-DECADE-TABLE TO DecadeCheckpointRec.
+     WRITE DecadeCheckpointRec.
+     CLOSE DecadeCheckpointFile.
+ ClearRestartPoint.
+     OPEN OUTPUT CheckpointFile.
+     MOVE ZERO TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT DecadeCheckpointFile.
+     MOVE ZERO TO DecadeCheckpointRec.
+     WRITE DecadeCheckpointRec.
+     CLOSE DecadeCheckpointFile.
+ WriteDetailLine.
+     IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+       PERFORM WriteReportHeadings
+     END-IF.
+     MOVE PersonId   TO DTL-PERSON-ID.
+     MOVE PersonName TO DTL-PERSON-NAME.
+     MOVE YOBirth    TO DTL-YOBIRTH.
+     WRITE PersonReportLine FROM WS-DETAIL-LINE.
+     ADD 1 TO WS-LINES-ON-PAGE.
+ TallyAgeBand.
+     COMPUTE WS-DECADE-IDX = FUNCTION INTEGER ((YOBirth - 1900) / 10) + 1.
+     IF WS-DECADE-IDX < 1
+       MOVE 1 TO WS-DECADE-IDX
+     END-IF.
+     IF WS-DECADE-IDX > 20
+       MOVE 20 TO WS-DECADE-IDX
+     END-IF.
+     ADD 1 TO WS-DECADE-COUNT(WS-DECADE-IDX).
+ WriteAgeBandFooter.
+     MOVE SPACES TO PersonReportLine.
+     WRITE PersonReportLine.
+     MOVE "AGE-BAND SUMMARY (BY BIRTH DECADE)" TO PersonReportLine.
+     WRITE PersonReportLine.
+     MOVE SPACES TO PersonReportLine.
+     WRITE PersonReportLine.
+     PERFORM VARYING WS-DECADE-IDX FROM 1 BY 1 UNTIL WS-DECADE-IDX > 20
+       IF WS-DECADE-COUNT(WS-DECADE-IDX) > 0
+         COMPUTE FTR-DECADE-LABEL =
+             1900 + ((WS-DECADE-IDX - 1) * 10)
+         MOVE WS-DECADE-COUNT(WS-DECADE-IDX) TO FTR-DECADE-COUNT
+         WRITE PersonReportLine FROM WS-FOOTER-LINE
+       END-IF
+     END-PERFORM.
+ WriteReportTrailer.
+     SET PrcBuildFooter    TO TRUE.
+     MOVE WS-RECORD-COUNT  TO PRC-DETAIL-COUNT.
+     CALL "PrintReport" USING PrintControlRec.
+     MOVE SPACES TO PersonReportLine.
+     WRITE PersonReportLine.
+     WRITE PersonReportLine FROM PRC-OUTPUT-LINE.
+ WriteReportHeadings.
+     SET PrcBuildHeading TO TRUE.
+     CALL "PrintReport" USING PrintControlRec.
+     IF PRC-PAGE-NUMBER > 1
+       MOVE SPACES TO PersonReportLine
+       WRITE PersonReportLine
+       BEFORE ADVANCING PAGE
+     END-IF.
+     WRITE PersonReportLine FROM PRC-OUTPUT-LINE.
+     MOVE SPACES TO PersonReportLine.
+     WRITE PersonReportLine.
+     WRITE PersonReportLine FROM WS-HEADING-LINE-2.
+     MOVE SPACES TO PersonReportLine.
+     WRITE PersonReportLine.
+     MOVE ZERO TO WS-LINES-ON-PAGE.
+ GetSelectionCriteria.
+     DISPLAY "Select by (Y)ear range, (N)ame range, or (A)ll: ".
+     ACCEPT WS-CRITERIA-TYPE.
+     EVALUATE TRUE
+       WHEN SelectByYearRange
+         DISPLAY "Enter birth year from: "
+         ACCEPT WS-YEAR-FROM
+         DISPLAY "Enter birth year to: "
+         ACCEPT WS-YEAR-TO
+       WHEN SelectByNameRange
+         DISPLAY "Enter name from: "
+         ACCEPT WS-NAME-FROM
+         DISPLAY "Enter name to: "
+         ACCEPT WS-NAME-TO
+       WHEN OTHER
+         MOVE "A" TO WS-CRITERIA-TYPE
+     END-EVALUATE.
+ ReadNextPerson.
+     READ PersonFile
+       AT END
+         SET EndOfPersonFile TO TRUE
+     END-READ.
+ EvaluateCriteria.
+     EVALUATE TRUE
+       WHEN SelectByYearRange
+         IF YOBirth >= WS-YEAR-FROM AND YOBirth <= WS-YEAR-TO
+           SET RecordMatches TO TRUE
+         ELSE
+           MOVE "N" TO WS-RECORD-MATCHES
+         END-IF
+       WHEN SelectByNameRange
+         IF PersonName >= WS-NAME-FROM AND PersonName <= WS-NAME-TO
+           SET RecordMatches TO TRUE
+         ELSE
+           MOVE "N" TO WS-RECORD-MATCHES
+         END-IF
+       WHEN OTHER
+         SET RecordMatches TO TRUE
+     END-EVALUATE.
