@@ -0,0 +1,510 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ReadWriteRecords.
+*> Applies the Add/Change/Delete transactions on TRANSINS.DAT against
+*> PERSONS.DAT, producing PERSONS.NEW. The old master is copied to
+*> PERSONS.NEW untouched, then each transaction is applied to
+*> PERSONS.NEW in turn using the same two-phase temp-file rewrite
+*> pattern SeqMaint and SeqDelete use against PERSONS.DAT directly.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT OldMasterFile ASSIGN TO "PERSONS.DAT"
+         ORGANIZATION IS INDEXED
+         RECORD KEY IS PersonId
+         FILE STATUS IS WS-OLD-MASTER-STATUS.
+     SELECT NewMasterFile ASSIGN TO "PERSONS.NEW"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT NewMasterTemp ASSIGN TO "PERSONS.NEW.TMP"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT TransFile ASSIGN TO WS-TRANS-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-TRANS-FILE-STATUS.
+     SELECT RejectFile ASSIGN TO "REJECT.SUS"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT ControlReport ASSIGN TO "RWR.CTL"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT CheckpointFile ASSIGN TO "RWR.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+*>   The transaction-mix control totals live in their own checkpoint
+*>   file rather than widening the shared CHECKPOINTREC.cpy every other
+*>   restartable job also uses - they are specific to this run's
+*>   control report (same pattern as SeqRead's decade-table checkpoint).
+     SELECT ControlCheckpointFile ASSIGN TO "RWR.CONTROLS.CKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CONTROL-CKPT-STATUS.
+     SELECT AuditFile ASSIGN TO "PERSONS.AUDIT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT TransHistFile ASSIGN TO "TRANSHIST.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT PersonHistFile ASSIGN TO "PERSONHIST.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+ DATA DIVISION.
+ FILE SECTION.
+ FD OldMasterFile.
+ COPY PERSONREC.
+ FD NewMasterFile.
+ 01 NewMasterRec PIC X(70).
+ FD NewMasterTemp.
+ 01 NewMasterTempRec PIC X(70).
+ FD TransFile.
+ COPY TRANSREC.
+*> Suspended transactions - currently just duplicate-key Adds - written
+*> here so they can be corrected and resubmitted (req 037) instead of
+*> silently dropped.
+ FD RejectFile.
+ 01 RejectRec PIC X(71).
+ FD ControlReport.
+ 01 ControlReportLine PIC X(80).
+ FD CheckpointFile.
+ COPY CHECKPOINTREC.
+ FD ControlCheckpointFile.
+ 01 ControlCheckpointRec.
+    05 CKPT-TRANS-READ-COUNT     PIC 9(7).
+    05 CKPT-ADD-COUNT            PIC 9(7).
+    05 CKPT-CHANGE-COUNT         PIC 9(7).
+    05 CKPT-DELETE-COUNT         PIC 9(7).
+    05 CKPT-REJECT-COUNT         PIC 9(7).
+    05 CKPT-PERSON-ID-HASH-TOTAL PIC 9(12).
+ FD AuditFile.
+ COPY AUDITREC.
+*> Permanent, never-truncated transaction history (see req 044) - unlike
+*> TRANSINS.DAT, which is only this run's generation, TRANSHIST.DAT is
+*> opened EXTEND and keeps growing across every run.
+ FD TransHistFile.
+ COPY TRANSHISTREC.
+*> Effective-dated name/address history (see req 048) - also permanent
+*> and opened EXTEND rather than replaced each run.
+ FD PersonHistFile.
+ COPY PERSONHISTREC.
+ WORKING-STORAGE SECTION.
+*> PersonId/PersonName/date-of-birth checks on inserted records are
+*> done by the shared EditPersonDetails subprogram (see req 041 and
+*> req 045) - WS-BUILD-PERSON's field layout matches PERSONREC exactly,
+*> so WS-NEW-PERSON-DETAILS can be passed straight through.
+ COPY EDITCTLREC.
+ 01 WS-AUDIT-OPERATOR-ID PIC X(8) VALUE "BATCH".
+ 01 WS-TS-DATE PIC 9(8).
+ 01 WS-TS-TIME PIC 9(8).
+*> TRANSINS.DAT is read as today's date-stamped generation, the same
+*> file ResubmitRejects appends corrected transactions back into.
+ 01 WS-RUN-DATE PIC 9(8).
+ 01 WS-TRANS-FILENAME PIC X(20).
+*> Checkpoint/restart: if a prior run was interrupted partway through
+*> TransFile, WS-RESTART-COUNT transactions (already applied to
+*> PERSONS.NEW) are skipped before processing resumes.
+ 01 WS-CHECKPOINT-STATUS PIC XX.
+ 01 WS-CONTROL-CKPT-STATUS PIC XX.
+ 01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+ 01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+ 01 WS-SKIP-IDX PIC 9(7).
+*> Control totals reconciled at end of run: transactions read must
+*> equal adds + changes + deletes + rejects, and the PersonId hash
+*> total lets a rerun be compared against the original run.
+ 01 WS-TRANS-READ-COUNT    PIC 9(7) VALUE ZERO.
+ 01 WS-ADD-COUNT           PIC 9(7) VALUE ZERO.
+ 01 WS-CHANGE-COUNT        PIC 9(7) VALUE ZERO.
+ 01 WS-DELETE-COUNT        PIC 9(7) VALUE ZERO.
+ 01 WS-REJECT-COUNT        PIC 9(7) VALUE ZERO.
+ 01 WS-PERSON-ID-HASH-TOTAL PIC 9(12) VALUE ZERO.
+*> PERSONS.DAT/PERSONS.NEW record counts (req 020), checked the same
+*> way BalanceCycle ties PERSONS.NEW back to PERSONS.DAT plus the
+*> transaction mix (see BalanceCycle.cbl WriteBalanceReport).
+ 01 WS-OLD-MASTER-COUNT    PIC 9(7) VALUE ZERO.
+ 01 WS-NEW-MASTER-COUNT    PIC 9(7) VALUE ZERO.
+ 01 WS-EXPECTED-NEW-COUNT  PIC S9(7) VALUE ZERO.
+ 01 WS-CONTROL-LINE.
+    05 CTL-LABEL PIC X(30).
+    05 CTL-VALUE PIC Z(11)9.
+ 01 WS-CONTROL-RESULT-LINE.
+    05 FILLER      PIC X(30) VALUE "RECORD COUNTS IN BALANCE: ".
+    05 CTL-RESULT  PIC X(3).
+ 01 WS-OLD-MASTER-STATUS PIC XX.
+ 01 WS-TRANS-FILE-STATUS PIC XX.
+ 01 WS-COPY-EOF PIC X VALUE "N".
+    88 EndOfCopyScan VALUE "Y".
+ 01 WS-TRANS-EOF PIC X VALUE "N".
+    88 EndOfTransFile VALUE "Y".
+ 01 WS-SCAN-EOF PIC X VALUE "N".
+    88 EndOfScan VALUE "Y".
+ 01 WS-MATCH-FOUND PIC X VALUE "N".
+    88 MatchFound VALUE "Y".
+ 01 WS-DUPLICATE-FOUND PIC X VALUE "N".
+    88 DuplicateFound VALUE "Y".
+ 01 WS-TARGET-PERSON-ID PIC 9(6).
+ 01 WS-NEW-PERSON-DETAILS PIC X(70).
+ 01 WS-BUILD-PERSON REDEFINES WS-NEW-PERSON-DETAILS.
+    05 BLD-PERSON-ID PIC 9(6).
+    05 BLD-PERSON-NAME PIC X(20).
+    05 BLD-PERSON-ADDRESS.
+       10 BLD-STREET PIC X(20).
+       10 BLD-CITY PIC X(15).
+    05 BLD-WGENDER PIC X.
+    05 BLD-YOBIRTH PIC 9(4).
+    05 BLD-MOBIRTH PIC 9(2).
+    05 BLD-DOBIRTH PIC 9(2).
+ 01 WS-SCAN-PERSON-DETAILS PIC X(70).
+ 01 WS-SCAN-PERSON REDEFINES WS-SCAN-PERSON-DETAILS.
+    05 SCAN-PERSON-ID PIC 9(6).
+    05 SCAN-PERSON-NAME PIC X(20).
+    05 SCAN-PERSON-ADDRESS.
+       10 SCAN-STREET PIC X(20).
+       10 SCAN-CITY PIC X(15).
+    05 SCAN-WGENDER PIC X.
+    05 SCAN-YOBIRTH PIC 9(4).
+    05 SCAN-MOBIRTH PIC 9(2).
+    05 SCAN-DOBIRTH PIC 9(2).
+
+ PROCEDURE DIVISION.
+ Begin.
+     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+     STRING "TRANSINS." WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+         INTO WS-TRANS-FILENAME.
+     PERFORM ReadRestartPoint.
+*>   On a restart, NewMasterFile and RejectFile already hold every
+*>   record produced before the checkpoint - starting them over from
+*>   PERSONS.DAT (or truncating the rejects) would throw that work
+*>   away, so both are only (re)initialized on a fresh run.
+     IF WS-RESTART-COUNT = ZERO
+       PERFORM CopyOldMasterToNewMaster
+       OPEN OUTPUT RejectFile
+     ELSE
+       OPEN EXTEND RejectFile
+     END-IF.
+     OPEN INPUT TransFile.
+     IF WS-TRANS-FILE-STATUS = "35"
+       SET EndOfTransFile TO TRUE
+     END-IF.
+     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+     IF WS-RESTART-COUNT > ZERO
+       PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+           UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR EndOfTransFile
+         READ TransFile
+           AT END
+             SET EndOfTransFile TO TRUE
+         END-READ
+       END-PERFORM
+     END-IF.
+     PERFORM UNTIL EndOfTransFile
+       READ TransFile
+         AT END
+           SET EndOfTransFile TO TRUE
+         NOT AT END
+           PERFORM ApplyTransaction
+           ADD 1 TO WS-RECORD-COUNT
+           IF FUNCTION MOD (WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = ZERO
+             PERFORM WriteCheckpointRecord
+           END-IF
+       END-READ
+     END-PERFORM.
+     IF WS-TRANS-FILE-STATUS NOT = "35"
+       CLOSE TransFile
+     END-IF.
+     CLOSE RejectFile.
+     PERFORM WriteControlTotals.
+     PERFORM ClearRestartPoint.
+     STOP RUN.
+ ReadRestartPoint.
+     MOVE ZERO TO WS-RESTART-COUNT.
+     OPEN INPUT CheckpointFile.
+     IF WS-CHECKPOINT-STATUS = "00"
+       READ CheckpointFile
+         NOT AT END
+           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+       END-READ
+       CLOSE CheckpointFile
+     END-IF.
+     IF WS-RESTART-COUNT > ZERO
+       OPEN INPUT ControlCheckpointFile
+       IF WS-CONTROL-CKPT-STATUS = "00"
+         READ ControlCheckpointFile
+           NOT AT END
+             MOVE CKPT-TRANS-READ-COUNT     TO WS-TRANS-READ-COUNT
+             MOVE CKPT-ADD-COUNT            TO WS-ADD-COUNT
+             MOVE CKPT-CHANGE-COUNT         TO WS-CHANGE-COUNT
+             MOVE CKPT-DELETE-COUNT         TO WS-DELETE-COUNT
+             MOVE CKPT-REJECT-COUNT         TO WS-REJECT-COUNT
+             MOVE CKPT-PERSON-ID-HASH-TOTAL TO WS-PERSON-ID-HASH-TOTAL
+         END-READ
+         CLOSE ControlCheckpointFile
+       END-IF
+     END-IF.
+ WriteCheckpointRecord.
+     OPEN OUTPUT CheckpointFile.
+     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT ControlCheckpointFile.
+     MOVE WS-TRANS-READ-COUNT     TO CKPT-TRANS-READ-COUNT.
+     MOVE WS-ADD-COUNT            TO CKPT-ADD-COUNT.
+     MOVE WS-CHANGE-COUNT         TO CKPT-CHANGE-COUNT.
+     MOVE WS-DELETE-COUNT         TO CKPT-DELETE-COUNT.
+     MOVE WS-REJECT-COUNT         TO CKPT-REJECT-COUNT.
+     MOVE WS-PERSON-ID-HASH-TOTAL TO CKPT-PERSON-ID-HASH-TOTAL.
+     WRITE ControlCheckpointRec.
+     CLOSE ControlCheckpointFile.
+ ClearRestartPoint.
+     OPEN OUTPUT CheckpointFile.
+     MOVE ZERO TO CKPT-RECORD-COUNT.
+     WRITE CheckpointRec.
+     CLOSE CheckpointFile.
+     OPEN OUTPUT ControlCheckpointFile.
+     MOVE ZERO TO ControlCheckpointRec.
+     WRITE ControlCheckpointRec.
+     CLOSE ControlCheckpointFile.
+ CopyOldMasterToNewMaster.
+     MOVE "N" TO WS-COPY-EOF.
+     OPEN OUTPUT NewMasterFile.
+     OPEN INPUT OldMasterFile.
+     IF WS-OLD-MASTER-STATUS NOT = "35"
+       PERFORM UNTIL EndOfCopyScan
+         READ OldMasterFile
+           AT END
+             SET EndOfCopyScan TO TRUE
+           NOT AT END
+             WRITE NewMasterRec FROM PersonDetails
+         END-READ
+       END-PERFORM
+       CLOSE OldMasterFile
+     END-IF.
+     CLOSE NewMasterFile.
+ ApplyTransaction.
+     ADD 1 TO WS-TRANS-READ-COUNT.
+     ADD TransPersonId TO WS-PERSON-ID-HASH-TOTAL.
+     EVALUATE TRUE
+       WHEN AddTransaction
+         PERFORM AddPersonFromTransaction
+       WHEN ChangeTransaction
+         PERFORM ChangePersonFromTransaction
+       WHEN DeleteTransaction
+         PERFORM DeletePersonFromTransaction
+       WHEN OTHER
+         DISPLAY "Error - invalid transaction code " TransCode
+             " for " TransPersonId
+         ADD 1 TO WS-REJECT-COUNT
+     END-EVALUATE.
+ AddPersonFromTransaction.
+     MOVE TransPersonId TO WS-TARGET-PERSON-ID.
+     PERFORM CheckDuplicateInNewMaster.
+     IF DuplicateFound
+       DISPLAY "Error - " WS-TARGET-PERSON-ID
+           " already exists, add rejected"
+       WRITE RejectRec FROM TransRecord
+       ADD 1 TO WS-REJECT-COUNT
+     ELSE
+       PERFORM BuildPersonFromTransaction
+       CALL "EditPersonDetails" USING WS-NEW-PERSON-DETAILS,
+           EditControlRec
+       IF EdtEditsPassed
+         OPEN EXTEND NewMasterFile
+         WRITE NewMasterRec FROM WS-NEW-PERSON-DETAILS
+         CLOSE NewMasterFile
+         ADD 1 TO WS-ADD-COUNT
+         MOVE "ADD" TO AuditAction
+         PERFORM WriteAuditRecord
+         PERFORM WriteTransHistRecord
+       ELSE
+         DISPLAY "Error - " EDT-EDIT-MESSAGE " for " WS-TARGET-PERSON-ID
+             ", add rejected"
+         WRITE RejectRec FROM TransRecord
+         ADD 1 TO WS-REJECT-COUNT
+       END-IF
+     END-IF.
+ ChangePersonFromTransaction.
+     MOVE TransPersonId TO WS-TARGET-PERSON-ID.
+     PERFORM BuildPersonFromTransaction.
+     PERFORM RewriteNewMaster.
+     IF NOT MatchFound
+       DISPLAY "Error - " WS-TARGET-PERSON-ID
+           " not found, change rejected"
+       ADD 1 TO WS-REJECT-COUNT
+     ELSE
+       ADD 1 TO WS-CHANGE-COUNT
+       MOVE "CHANGE" TO AuditAction
+       PERFORM WriteAuditRecord
+       PERFORM WriteTransHistRecord
+     END-IF.
+ DeletePersonFromTransaction.
+     MOVE TransPersonId TO WS-TARGET-PERSON-ID.
+     MOVE SPACES TO WS-NEW-PERSON-DETAILS.
+     PERFORM RewriteNewMaster.
+     IF NOT MatchFound
+       DISPLAY "Error - " WS-TARGET-PERSON-ID
+           " not found, delete rejected"
+       ADD 1 TO WS-REJECT-COUNT
+     ELSE
+       ADD 1 TO WS-DELETE-COUNT
+       MOVE "DELETE" TO AuditAction
+       PERFORM WriteAuditRecord
+       PERFORM WriteTransHistRecord
+     END-IF.
+ WriteControlTotals.
+     PERFORM CountOldMasterFile.
+     PERFORM CountNewMasterFile.
+     OPEN OUTPUT ControlReport.
+     MOVE "TRANSACTIONS READ"   TO CTL-LABEL.
+     MOVE WS-TRANS-READ-COUNT   TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     MOVE "RECORDS ADDED"       TO CTL-LABEL.
+     MOVE WS-ADD-COUNT          TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     MOVE "RECORDS CHANGED"     TO CTL-LABEL.
+     MOVE WS-CHANGE-COUNT       TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     MOVE "RECORDS DELETED"     TO CTL-LABEL.
+     MOVE WS-DELETE-COUNT       TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     MOVE "TRANSACTIONS REJECTED" TO CTL-LABEL.
+     MOVE WS-REJECT-COUNT       TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     MOVE "PERSONID HASH TOTAL" TO CTL-LABEL.
+     MOVE WS-PERSON-ID-HASH-TOTAL TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     MOVE "PERSONS.DAT RECORD COUNT" TO CTL-LABEL.
+     MOVE WS-OLD-MASTER-COUNT   TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     COMPUTE WS-EXPECTED-NEW-COUNT =
+         WS-OLD-MASTER-COUNT + WS-ADD-COUNT - WS-DELETE-COUNT.
+     MOVE "EXPECTED PERSONS.NEW COUNT" TO CTL-LABEL.
+     MOVE WS-EXPECTED-NEW-COUNT TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     MOVE "ACTUAL PERSONS.NEW COUNT" TO CTL-LABEL.
+     MOVE WS-NEW-MASTER-COUNT   TO CTL-VALUE.
+     WRITE ControlReportLine FROM WS-CONTROL-LINE.
+     IF WS-EXPECTED-NEW-COUNT = WS-NEW-MASTER-COUNT
+       MOVE "YES" TO CTL-RESULT
+     ELSE
+       MOVE "NO " TO CTL-RESULT
+     END-IF.
+     WRITE ControlReportLine FROM WS-CONTROL-RESULT-LINE.
+     CLOSE ControlReport.
+ CountOldMasterFile.
+     MOVE "N" TO WS-SCAN-EOF.
+     OPEN INPUT OldMasterFile.
+     IF WS-OLD-MASTER-STATUS NOT = "35"
+       PERFORM UNTIL EndOfScan
+         READ OldMasterFile
+           AT END
+             SET EndOfScan TO TRUE
+           NOT AT END
+             ADD 1 TO WS-OLD-MASTER-COUNT
+         END-READ
+       END-PERFORM
+       CLOSE OldMasterFile
+     END-IF.
+ CountNewMasterFile.
+     MOVE "N" TO WS-SCAN-EOF.
+     OPEN INPUT NewMasterFile.
+     PERFORM UNTIL EndOfScan
+       READ NewMasterFile
+         AT END
+           SET EndOfScan TO TRUE
+         NOT AT END
+           ADD 1 TO WS-NEW-MASTER-COUNT
+       END-READ
+     END-PERFORM.
+     CLOSE NewMasterFile.
+ BuildPersonFromTransaction.
+     MOVE TransPersonId     TO BLD-PERSON-ID.
+     MOVE TransPersonName   TO BLD-PERSON-NAME.
+     MOVE TransStreet       TO BLD-STREET.
+     MOVE TransCity         TO BLD-CITY.
+     MOVE TransWGender      TO BLD-WGENDER.
+     MOVE TransYOBirth      TO BLD-YOBIRTH.
+     MOVE TransMOBirth      TO BLD-MOBIRTH.
+     MOVE TransDOBirth      TO BLD-DOBIRTH.
+*>   Copies NewMasterFile to NewMasterTemp, replacing the record whose
+*>   PersonId matches WS-TARGET-PERSON-ID with WS-NEW-PERSON-DETAILS,
+*>   or dropping it entirely when WS-NEW-PERSON-DETAILS is blank (a
+*>   delete), then copies the result back over NewMasterFile.
+ RewriteNewMaster.
+     MOVE "N" TO WS-MATCH-FOUND.
+     MOVE "N" TO WS-SCAN-EOF.
+     OPEN INPUT NewMasterFile.
+     OPEN OUTPUT NewMasterTemp.
+     PERFORM UNTIL EndOfScan
+       READ NewMasterFile INTO WS-SCAN-PERSON-DETAILS
+         AT END
+           SET EndOfScan TO TRUE
+         NOT AT END
+           IF SCAN-PERSON-ID = WS-TARGET-PERSON-ID
+             SET MatchFound TO TRUE
+             IF WS-NEW-PERSON-DETAILS NOT = SPACES
+               IF SCAN-PERSON-NAME NOT = BLD-PERSON-NAME
+                   OR SCAN-PERSON-ADDRESS NOT = BLD-PERSON-ADDRESS
+                 PERFORM WritePersonHistRecord
+               END-IF
+               WRITE NewMasterTempRec FROM WS-NEW-PERSON-DETAILS
+             END-IF
+           ELSE
+             WRITE NewMasterTempRec FROM WS-SCAN-PERSON-DETAILS
+           END-IF
+       END-READ
+     END-PERFORM.
+     CLOSE NewMasterFile.
+     CLOSE NewMasterTemp.
+     IF MatchFound
+       PERFORM CopyTempBackToNewMaster
+     END-IF.
+ CopyTempBackToNewMaster.
+     MOVE "N" TO WS-SCAN-EOF.
+     OPEN INPUT NewMasterTemp.
+     OPEN OUTPUT NewMasterFile.
+     PERFORM UNTIL EndOfScan
+       READ NewMasterTemp
+         AT END
+           SET EndOfScan TO TRUE
+         NOT AT END
+           WRITE NewMasterRec FROM NewMasterTempRec
+       END-READ
+     END-PERFORM.
+     CLOSE NewMasterTemp.
+     CLOSE NewMasterFile.
+ WriteAuditRecord.
+     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+     ACCEPT WS-TS-TIME FROM TIME.
+     OPEN EXTEND AuditFile.
+     MOVE WS-AUDIT-OPERATOR-ID TO AuditOperatorId.
+     STRING WS-TS-DATE WS-TS-TIME DELIMITED BY SIZE INTO AuditTimestamp.
+     MOVE WS-TARGET-PERSON-ID TO AuditPersonId.
+     WRITE AuditRec.
+     CLOSE AuditFile.
+ WriteTransHistRecord.
+     MOVE WS-RUN-DATE     TO THR-RUN-DATE.
+     MOVE TransCode        TO THR-TRANS-CODE.
+     MOVE TransPersonId    TO THR-PERSON-ID.
+     MOVE TransPersonName  TO THR-PERSON-NAME.
+     MOVE TransStreet      TO THR-STREET.
+     MOVE TransCity        TO THR-CITY.
+     MOVE TransWGender     TO THR-WGENDER.
+     MOVE TransYOBirth     TO THR-YOBIRTH.
+     MOVE TransMOBirth     TO THR-MOBIRTH.
+     MOVE TransDOBirth     TO THR-DOBIRTH.
+     OPEN EXTEND TransHistFile.
+     WRITE TransHistRec.
+     CLOSE TransHistFile.
+ WritePersonHistRecord.
+     MOVE WS-TARGET-PERSON-ID TO PHR-PERSON-ID.
+     MOVE WS-RUN-DATE         TO PHR-EFFECTIVE-DATE.
+     MOVE SCAN-PERSON-NAME    TO PHR-PERSON-NAME.
+     MOVE SCAN-STREET         TO PHR-STREET.
+     MOVE SCAN-CITY           TO PHR-CITY.
+     OPEN EXTEND PersonHistFile.
+     WRITE PersonHistRec.
+     CLOSE PersonHistFile.
+ CheckDuplicateInNewMaster.
+     MOVE "N" TO WS-DUPLICATE-FOUND.
+     MOVE "N" TO WS-SCAN-EOF.
+     OPEN INPUT NewMasterFile.
+     PERFORM UNTIL EndOfScan OR DuplicateFound
+       READ NewMasterFile INTO WS-SCAN-PERSON-DETAILS
+         AT END
+           SET EndOfScan TO TRUE
+         NOT AT END
+           IF SCAN-PERSON-ID = WS-TARGET-PERSON-ID
+             SET DuplicateFound TO TRUE
+           END-IF
+       END-READ
+     END-PERFORM.
+     CLOSE NewMasterFile.
