@@ -0,0 +1,12 @@
+*> Shared run-control record (req 047): read once at the start of a
+*> cycle so the run date, company code, and discount policy come from
+*> an operator-maintained CONTROL.DAT instead of WORKING-STORAGE VALUE
+*> clauses baked into the program. CTL-DISCOUNT-BRACKET lines up field
+*> for field with BATCH-DISCOUNT's own discount-bracket table.
+ 01 ControlRec.
+    05 CTL-RUN-DATE PIC 9(8).
+    05 CTL-COMPANY-CODE PIC X(4).
+    05 CTL-DISCOUNT-POLICY.
+       10 CTL-DISCOUNT-BRACKET OCCURS 3 TIMES.
+          15 CTL-BRACKET-BOUNDARY PIC 9(5)V99.
+          15 CTL-BRACKET-PERCENT  PIC 99.
