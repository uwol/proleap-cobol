@@ -0,0 +1,9 @@
+*> Shared audit-trail record appended to PERSONS.AUDIT by every job that
+*> changes PERSONS.DAT (or, for ReadWriteRecords, the PERSONS.NEW it
+*> produces) - SeqWrite, SeqDelete, and ReadWriteRecords all OPEN EXTEND
+*> the same file and WRITE this layout.
+ 01 AuditRec.
+    05 AuditOperatorId PIC X(8).
+    05 AuditTimestamp  PIC X(16).
+    05 AuditPersonId   PIC 9(6).
+    05 AuditAction     PIC X(6).
