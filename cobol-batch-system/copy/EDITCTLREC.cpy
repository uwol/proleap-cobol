@@ -0,0 +1,10 @@
+*> Shared linkage record for the EditPersonDetails edit-routine
+*> subprogram - SeqWrite, SeqMaint, and InputSort all load this,
+*> CALL "EditPersonDetails" passing it alongside a PERSONREC group, and
+*> get back whether the PersonId/PersonName/date-of-birth fields are
+*> valid, so "what's a valid person record" is checked the same way
+*> everywhere one is entered.
+ 01 EditControlRec.
+    05 EDT-EDITS-OK PIC X.
+       88 EdtEditsPassed VALUE "Y".
+    05 EDT-EDIT-MESSAGE PIC X(40).
