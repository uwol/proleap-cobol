@@ -0,0 +1,13 @@
+*> Master person record shared by every job that reads or writes
+*> PERSONS.DAT (SeqWrite, SeqRead, SeqDelete, ReadWriteRecords,
+*> InputSort, MaleSort).
+ 01 PersonDetails.
+    05 PersonId PIC 9(6).
+    05 PersonName PIC X(20).
+    05 PersonAddress.
+       10 Street PIC X(20).
+       10 City PIC X(15).
+    05 WGender PIC X.
+    05 YOBirth PIC 9(4).
+    05 MOBirth PIC 9(2).
+    05 DOBirth PIC 9(2).
