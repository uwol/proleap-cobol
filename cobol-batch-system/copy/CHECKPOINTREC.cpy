@@ -0,0 +1,6 @@
+*> Shared checkpoint record: how many input records a restartable job
+*> had successfully processed before its last checkpoint. Each job
+*> keeps its own checkpoint file (named after itself) built on this
+*> layout, the same way BATCH-DISCOUNT's DISCOUNT.CKPT works.
+ 01 CheckpointRec.
+    05 CKPT-RECORD-COUNT PIC 9(7).
