@@ -0,0 +1,13 @@
+*> Effective-dated history record for PERSONHIST.DAT (req 048).
+*> ReadWriteRecords appends one of these whenever a Change transaction
+*> overwrites PersonName or PersonAddress, capturing the value that was
+*> just superseded and the run date it stopped being in effect, so
+*> "what was this person's name/address as of <date>" can still be
+*> answered after a later Change has overwritten it in PERSONS.NEW.
+ 01 PersonHistRec.
+    05 PHR-PERSON-ID PIC 9(6).
+    05 PHR-EFFECTIVE-DATE PIC 9(8).
+    05 PHR-PERSON-NAME PIC X(20).
+    05 PHR-PERSON-ADDRESS.
+       10 PHR-STREET PIC X(20).
+       10 PHR-CITY PIC X(15).
