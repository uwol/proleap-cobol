@@ -0,0 +1,18 @@
+*> Permanent transaction history record for TRANSHIST.DAT (req 044).
+*> ReadWriteRecords appends one of these for every transaction it
+*> actually applies to PERSONS.NEW, carrying the full transaction
+*> detail alongside the run date it was applied on, so "what changed
+*> this person's record N cycles ago" can be answered after TRANSINS.DAT
+*> itself has been superseded by a later generation.
+ 01 TransHistRec.
+    05 THR-RUN-DATE PIC 9(8).
+    05 THR-TRANS-CODE PIC X.
+    05 THR-PERSON-ID PIC 9(6).
+    05 THR-PERSON-NAME PIC X(20).
+    05 THR-PERSON-ADDRESS.
+       10 THR-STREET PIC X(20).
+       10 THR-CITY PIC X(15).
+    05 THR-WGENDER PIC X.
+    05 THR-YOBIRTH PIC 9(4).
+    05 THR-MOBIRTH PIC 9(2).
+    05 THR-DOBIRTH PIC 9(2).
