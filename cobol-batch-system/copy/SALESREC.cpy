@@ -0,0 +1,13 @@
+*> Sales transaction record read from SALES.DAT by MakeSummaryFile.
+*> Assumed to arrive already grouped/sorted by SalesPersonId, then by
+*> SalesTransDate within each salesperson, so the summary job can use
+*> a simple two-level control break (person, then month).
+ 01 SalesRec.
+    05 SalesPersonId PIC 9(6).
+    05 SalesItemCode PIC X(10).
+    05 SalesQtySold  PIC 9(5).
+    05 SalesAmount   PIC S9(7)V99.
+    05 SalesTransDate.
+       10 SalesTransYear  PIC 9(4).
+       10 SalesTransMonth PIC 9(2).
+       10 SalesTransDay   PIC 9(2).
