@@ -0,0 +1,9 @@
+*> Per-salesperson, per-month summary record written to SUMMARY.DAT by
+*> MakeSummaryFile, and read back by the GL interface job.
+ 01 SalesSummaryRec.
+    05 SummaryPersonId     PIC 9(6).
+    05 SummaryPersonName   PIC X(20).
+    05 SummaryPeriod       PIC 9(6).
+    05 SummaryTotalQty     PIC 9(7).
+    05 SummaryTotalAmount  PIC S9(9)V99.
+    05 SummaryCommission   PIC S9(9)V99.
