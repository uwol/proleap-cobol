@@ -0,0 +1,11 @@
+*> Journal-entry feed record, laid out the same as BATCH-DISCOUNT's
+*> GL-FEED-LINE (DISCOUNT.GLFEED) so GLInterface can pass discount
+*> entries straight through alongside the ones it derives itself.
+ 01 GLJournalLine.
+    05 GLJ-RUN-DATE     PIC 9(8).
+    05 FILLER           PIC X VALUE SPACE.
+    05 GLJ-ACCOUNT-CODE PIC X(10).
+    05 FILLER           PIC X VALUE SPACE.
+    05 GLJ-AMOUNT       PIC S9(9)V99.
+    05 FILLER           PIC X VALUE SPACE.
+    05 GLJ-DR-CR        PIC X.
