@@ -0,0 +1,19 @@
+*> Transaction record layout for TRANSINS.DAT, read by ReadWriteRecords.
+*> TransCode drives whether the transaction adds, changes, or deletes
+*> the PERSONS.NEW record keyed by TransPersonId. The remaining fields
+*> mirror PERSONREC's layout since they carry a full replacement (or
+*> new) set of person details.
+ 01 TransRecord.
+    05 TransCode PIC X.
+       88 AddTransaction    VALUE "A".
+       88 ChangeTransaction VALUE "C".
+       88 DeleteTransaction VALUE "D".
+    05 TransPersonId PIC 9(6).
+    05 TransPersonName PIC X(20).
+    05 TransPersonAddress.
+       10 TransStreet PIC X(20).
+       10 TransCity PIC X(15).
+    05 TransWGender PIC X.
+    05 TransYOBirth PIC 9(4).
+    05 TransMOBirth PIC 9(2).
+    05 TransDOBirth PIC 9(2).
