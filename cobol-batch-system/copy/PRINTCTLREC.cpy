@@ -0,0 +1,15 @@
+*> Shared linkage record for the PrintReport utility subprogram - the
+*> report-producing jobs (SeqRead, MaleSort, MakeSummaryFile) load this,
+*> CALL "PrintReport", and get back the text of a standard page-heading
+*> or end-of-report footer line to WRITE, instead of each one building
+*> its own. The caller still owns its report file and any
+*> report-specific column headers.
+ 01 PrintControlRec.
+    05 PRC-ACTION PIC X.
+       88 PrcBuildHeading VALUE "H".
+       88 PrcBuildFooter  VALUE "F".
+    05 PRC-REPORT-TITLE PIC X(40).
+    05 PRC-RUN-DATE     PIC 9(8).
+    05 PRC-PAGE-NUMBER  PIC 9(3).
+    05 PRC-DETAIL-COUNT PIC 9(7).
+    05 PRC-OUTPUT-LINE  PIC X(80).
