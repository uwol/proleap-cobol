@@ -0,0 +1,93 @@
+//DAILYCYC JOB (ACCT),'DAILY BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Daily PERSONS.DAT maintenance/merge/reporting cycle (req 049).
+//* Before this job, SeqWrite/SeqDelete maintenance, the
+//* ReadWriteRecords merge, InputSort, MaleSort, and MakeSummaryFile
+//* were each invoked on their own with no defined run order, so a
+//* later step could quietly run against yesterday's PERSONS.DAT if an
+//* earlier one failed. Every step from STEP020 on carries a COND
+//* naming every step before it, so a non-zero return code anywhere in
+//* the cycle stops the rest of it cold instead of running on.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SEQWRITE
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=BATCH.SEQWRITE.INPUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=SEQDELETE,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=BATCH.SEQDELETE.INPUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* Merges today's TRANSINS generation against PERSONS.DAT into
+//* PERSONS.NEW. Must not be skipped just because STEP020 found
+//* nothing to delete, so it only stops the cycle on an actual
+//* non-zero return code from either maintenance step.
+//STEP030  EXEC PGM=READWRITERECORDS,
+//         COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP035 reconciles PERSONS.DAT, TRANSINS.DAT, PERSONS.NEW,
+//* SALES.DAT, and SUMMARY.DAT (req 034) and has to run here, after the
+//* merge but before the promotion below, while PERSONS.DAT still holds
+//* the pre-merge counts BalanceCycle's math depends on. It sets a
+//* non-zero return code when the cycle is out of balance, so STEP040's
+//* COND stops the promotion rather than copying a short PERSONS.NEW
+//* over tomorrow's master.
+//STEP035  EXEC PGM=BALANCECYCLE,
+//         COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* Promotes PERSONS.NEW to PERSONS.DAT. InputSort, MaleSort, and
+//* MakeSummaryFile all read PERSONS.DAT directly, so none of them may
+//* start until the merge has both completed and been promoted.
+//* REPRO...REPLACE only overwrites keys NEWMAST and MASTER have in
+//* common and inserts keys NEWMAST adds - it never removes a MASTER
+//* key that NEWMAST no longer has, so a person ReadWriteRecords
+//* deleted this cycle (and therefore left out of PERSONS.NEW) would
+//* otherwise still be sitting in PERSONS.DAT afterward. The DELETE/
+//* DEFINE pair below empties and re-creates the cluster first so the
+//* REPRO that follows is a true full load rather than a keyed merge;
+//* SET MAXCC=0 clears the condition code DELETE sets the first time
+//* this job runs and BATCH.PERSONS.DAT doesn't exist yet to delete.
+//STEP040  EXEC PGM=IDCAMS,
+//         COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030),
+//               (0,NE,STEP035))
+//SYSPRINT DD SYSOUT=*
+//NEWMAST  DD DSN=BATCH.PERSONS.NEW,DISP=SHR
+//MASTER   DD DSN=BATCH.PERSONS.DAT,DISP=OLD
+//SYSIN    DD *
+  DELETE BATCH.PERSONS.DAT CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(BATCH.PERSONS.DAT) -
+      INDEXED                  -
+      KEYS(6 0)                -
+      RECORDSIZE(70 70)        -
+      FREESPACE(10 10)         -
+      REUSE)                   -
+    DATA (NAME(BATCH.PERSONS.DAT.DATA))   -
+    INDEX (NAME(BATCH.PERSONS.DAT.INDEX))
+  REPRO INFILE(NEWMAST) OUTFILE(MASTER) REPLACE
+/*
+//*--------------------------------------------------------------
+//STEP050  EXEC PGM=INPUTSORT,
+//         COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030),
+//               (0,NE,STEP040))
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=BATCH.INPUTSORT.INPUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//STEP060  EXEC PGM=MALESORT,
+//         COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030),
+//               (0,NE,STEP040))
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//STEP070  EXEC PGM=MAKESUMMARYFILE,
+//         COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030),
+//               (0,NE,STEP040))
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
